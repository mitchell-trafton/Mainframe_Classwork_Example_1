@@ -0,0 +1,116 @@
+      ***************************************************************
+      *  FUNCTION: READS ORCHFILE SEQUENTIALLY AND LOADS EACH        *
+      *            ORCHESTRA RECORD INTO THE CALLER'S ORCHS-TBL.     *
+      *                                                               *
+      *  INPUT:    ORCHFILE --                                       *
+      *            SEQUENTIAL FILE OF ORCHESTRA RECORDS, ORDERED     *
+      *            ASCENDINGLY BY ORCHESTRA NAME.                    *
+      *                                                               *
+      *  OUTPUT:   LS-ORCHS-TBL -- POPULATED VIA LINKAGE SECTION.    *
+      *                                                               *
+      *  ENTRY CONDITIONS: NONE                                      *
+      *                                                               *
+      *  EXIT CONDITIONS: NONE                                       *
+      *                                                               *
+      *  NOTES:    NONE                                               *
+      ***************************************************************
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.   BLDORCH.
+       AUTHOR.       MITCHELL TRAFTON.
+       DATE-WRITTEN. 11/30/2020.
+       DATE-COMPILED.
+
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT ORCH-FILE ASSIGN TO ORCHFILE.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ORCH-FILE
+           RECORDING MODE IS F.
+
+           COPY ORCHREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS.
+           05 EOF-FLAG                 PIC X VALUE 'N'.
+
+       01  SUB-CTR                     PIC 9 BINARY SYNC VALUE 0.
+
+       LINKAGE SECTION.
+
+           COPY ORCHTBL.
+
+
+       PROCEDURE DIVISION USING ORCHS-TBL.
+
+       0000-MAIN.
+
+      ****************************************************************
+      *    READS ORCHFILE FROM START TO FINISH, LOADING EACH RECORD  *
+      *    INTO THE NEXT ENTRY OF ORCHS-TBL.                         *
+      ****************************************************************
+
+           MOVE 0 TO TBL-ORCH-CTR.
+
+           OPEN INPUT ORCH-FILE.
+
+           READ ORCH-FILE
+              AT END MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+           PERFORM 0100-LOAD-ORCHESTRA
+              UNTIL EOF-FLAG = 'Y'.
+
+           CLOSE ORCH-FILE.
+
+           GOBACK.
+
+       0000-EXIT. EXIT.
+
+       0100-LOAD-ORCHESTRA.
+
+      **************************************************************
+      *    MOVES ONE ORCHFILE RECORD INTO THE NEXT ORCHS-TBL ENTRY *
+      *    AND ADVANCES THE TABLE COUNTER.                         *
+      **************************************************************
+
+           ADD 1 TO TBL-ORCH-CTR.
+
+           MOVE OR-ORCH-NME         TO TBL-ORCH-NME(TBL-ORCH-CTR).
+           MOVE OR-ENDOWMT-AMT      TO TBL-ENDOWMT-AMT(TBL-ORCH-CTR).
+           MOVE OR-ENDOWMT-USUF-LMT
+                                    TO TBL-ENDOWMT-USUF-LMT
+                                       (TBL-ORCH-CTR).
+           MOVE OR-CAP-GAINS-PCT-FLG
+                                    TO TBL-CAP-GAINS-PCT-FLG
+                                       (TBL-ORCH-CTR).
+           MOVE OR-ORCH-STATUS      TO TBL-ORCH-STATUS(TBL-ORCH-CTR).
+           MOVE OR-FUND-ALLOC-CTR   TO TBL-FUND-ALLOC-CTR
+                                       (TBL-ORCH-CTR).
+
+           PERFORM VARYING SUB-CTR FROM 1 BY 1 UNTIL SUB-CTR > 3
+              MOVE OR-ALLOC-FUND-NBR(SUB-CTR)
+                                TO TBL-ALLOC-FUND-NBR
+                                   (TBL-ORCH-CTR, SUB-CTR)
+              MOVE OR-ALLOC-PCT(SUB-CTR)
+                                TO TBL-ALLOC-PCT
+                                   (TBL-ORCH-CTR, SUB-CTR)
+           END-PERFORM.
+
+           READ ORCH-FILE
+              AT END MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       0100-EXIT. EXIT.
