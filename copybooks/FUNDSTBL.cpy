@@ -0,0 +1,13 @@
+      ***************************************************************
+      *  FUNDSTBL -- MUTUAL FUND ENTRY LAYOUT, ONE PER FUND NUMBER. *
+      *              TBL-FUND-LOW-ENDOWMT-THR IS THE LOW-ENDOWMENT  *
+      *              FLAGGING THRESHOLD FOR THIS FUND, REPLACING   *
+      *              THE OLD FLAT $1,000,000 LITERAL IN ENDOWMT5.  *
+      ***************************************************************
+
+           10  TBL-FUND-NBR             PIC 999.
+           10  TBL-FUND-NME             PIC X(25).
+           10  TBL-FUND-SHR-PRC         PIC S9(3)V99 PACKED-DECIMAL.
+           10  TBL-FUND-CAP-GAINS-PCT   OCCURS 4 TIMES
+                                        PIC V9(4) PACKED-DECIMAL.
+           10  TBL-FUND-LOW-ENDOWMT-THR PIC 9(9)V99 PACKED-DECIMAL.
