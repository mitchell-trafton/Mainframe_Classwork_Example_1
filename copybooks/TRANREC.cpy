@@ -0,0 +1,21 @@
+      ***************************************************************
+      *  TRANREC -- TRANSACTION REQUEST RECORD LAYOUT FOR TRANFILE. *
+      *             IN-ALLOC-NBR SAYS WHICH OF THE ORCHESTRA'S FUND *
+      *             ALLOCATIONS (TBL-FUND-ALLOC) THE TRANSACTION    *
+      *             APPLIES AGAINST; ZERO/BLANK DEFAULTS TO THE     *
+      *             FIRST (OR ONLY) ALLOCATION FOR COMPATIBILITY    *
+      *             WITH SINGLE-FUND ORCHESTRAS AND OLDER INPUT.    *
+      *             IN-TRAN-REF-NBR/IN-BATCH-DATE IDENTIFY THE      *
+      *             SOURCE SUBMISSION AND THE DATE THE TRANSACTION  *
+      *             ACTUALLY APPLIES TO, SO A PRIOR DAY'S TRANFILE  *
+      *             CAN BE REPROCESSED WITHOUT EVERY PAGE STAMPING  *
+      *             WITH TODAY'S DATE.                               *
+      ***************************************************************
+
+       01  TRAN-RECORD.
+           05  IN-ORCH-NME              PIC X(45).
+           05  IN-TRAN-TYPE             PIC X.
+           05  IN-ENDOWMT-CHG-AMT       PIC S9(9)V99.
+           05  IN-ALLOC-NBR             PIC 9.
+           05  IN-TRAN-REF-NBR          PIC 9(6).
+           05  IN-BATCH-DATE            PIC 9(8).
