@@ -0,0 +1,24 @@
+      ***************************************************************
+      *  ORCHMREC -- ORCHESTRA MAINTENANCE REQUEST LAYOUT FOR        *
+      *              ORCHMFILE. OM-ACTION TELLS WHAT TO DO WITH     *
+      *              OM-ORCH-NME:                                   *
+      *                'A' - ADD A NEW ORCHESTRA.                   *
+      *                'C' - CHANGE AN EXISTING ORCHESTRA'S LIMIT,  *
+      *                      CAPITAL GAINS FLAG, AND FUND            *
+      *                      ALLOCATIONS.                            *
+      *                'D' - DEACTIVATE AN EXISTING ORCHESTRA.       *
+      *                'R' - REACTIVATE A DEACTIVATED ORCHESTRA.     *
+      *              THE REMAINING FIELDS ARE ONLY MEANINGFUL FOR   *
+      *              ACTIONS 'A' AND 'C'.                            *
+      ***************************************************************
+
+       01  ORCHM-RECORD.
+           05  OM-ACTION                PIC X.
+           05  OM-ORCH-NME              PIC X(45).
+           05  OM-ENDOWMT-AMT           PIC 9(9)V99.
+           05  OM-ENDOWMT-USUF-LMT      PIC 9(9)V99.
+           05  OM-CAP-GAINS-PCT-FLG     PIC 9.
+           05  OM-FUND-ALLOC-CTR        PIC 9.
+           05  OM-FUND-ALLOC            OCCURS 3 TIMES.
+               10  OM-ALLOC-FUND-NBR    PIC 999.
+               10  OM-ALLOC-PCT         PIC 999V99.
