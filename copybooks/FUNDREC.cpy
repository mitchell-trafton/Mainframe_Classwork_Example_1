@@ -0,0 +1,13 @@
+      ***************************************************************
+      *  FUNDREC -- PHYSICAL RECORD LAYOUT FOR FUNDFILE.             *
+      *             FR-LOW-ENDOWMT-THR IS THE LOW-ENDOWMENT          *
+      *             FLAGGING THRESHOLD FOR THIS FUND.                *
+      ***************************************************************
+
+       01  FUND-RECORD.
+           05  FR-FUND-NBR              PIC 999.
+           05  FR-FUND-NME              PIC X(25).
+           05  FR-FUND-SHR-PRC          PIC S9(3)V99.
+           05  FR-FUND-CAP-GAINS-PCT    OCCURS 4 TIMES
+                                        PIC V9(4).
+           05  FR-LOW-ENDOWMT-THR       PIC 9(9)V99.
