@@ -0,0 +1,8 @@
+      ***************************************************************
+      *  LEREC -- LOW ENDOWMENT RECORD LAYOUT FOR LEFILE.           *
+      ***************************************************************
+
+       01  LOW-ENDOWMT-RECORD.
+           05  LE-ORCH-NME              PIC X(45).
+           05  LE-FUND-NBR              PIC 999.
+           05  LE-ENDOWMT-AMT           PIC 9(9)V99.
