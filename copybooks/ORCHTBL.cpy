@@ -0,0 +1,25 @@
+      ***************************************************************
+      *  ORCHTBL -- ORCHESTRA ENTRY LAYOUT, ONE PER ORCHESTRA NAME. *
+      *             TBL-INV-FUND-NBR HAS BEEN REPLACED BY A SMALL   *
+      *             TABLE OF FUND-NUMBER/ALLOCATION-PERCENTAGE      *
+      *             PAIRS SO AN ORCHESTRA'S ENDOWMENT CAN BE SPLIT  *
+      *             ACROSS MORE THAN ONE MUTUAL FUND.               *
+      ***************************************************************
+
+       01  ORCHS-TBL.
+           05  TBL-ORCH-CTR             PIC S9(4) BINARY SYNC VALUE 0.
+           05  TBL-ORCH-NTRY            OCCURS 1 TO 500 TIMES
+                                        DEPENDING ON TBL-ORCH-CTR
+                                        ASCENDING KEY TBL-ORCH-NME
+                                        INDEXED BY ORCH-NDX.
+               10  TBL-ORCH-NME             PIC X(45).
+               10  TBL-ENDOWMT-AMT          PIC 9(9)V99 PACKED-DECIMAL.
+               10  TBL-ENDOWMT-USUF-LMT     PIC 9(9)V99 PACKED-DECIMAL.
+               10  TBL-CAP-GAINS-PCT-FLG    PIC 9.
+               10  TBL-ORCH-STATUS          PIC X.
+               10  TBL-FUND-ALLOC-CTR       PIC 9.
+               10  TBL-FUND-ALLOC           OCCURS 3 TIMES
+                                            INDEXED BY ALLOC-NDX.
+                   15  TBL-ALLOC-FUND-NBR   PIC 999.
+                   15  TBL-ALLOC-PCT        PIC 999V99
+                                            PACKED-DECIMAL.
