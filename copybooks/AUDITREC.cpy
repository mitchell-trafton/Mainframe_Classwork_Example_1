@@ -0,0 +1,20 @@
+      ***************************************************************
+      *  AUDITREC -- PERMANENT AUDIT TRAIL RECORD LAYOUT FOR         *
+      *              AUDITFILE. WRITTEN ALONGSIDE THE REPORT FOR    *
+      *              EVERY TRANSACTION THAT ACTUALLY POSTS, SO THE  *
+      *              DETAIL SURVIVES AFTER RPTFILE IS PURGED.       *
+      *              AUD-TRAN-REF-NBR CARRIES THE SOURCE            *
+      *              SUBMISSION'S REFERENCE NUMBER SO A POSTED      *
+      *              RECORD CAN BE TIED BACK TO IT LATER.            *
+      ***************************************************************
+
+       01  AUDIT-RECORD.
+           05  AUD-ORCH-NME             PIC X(45).
+           05  AUD-FUND-NBR             PIC 999.
+           05  AUD-TRAN-TYPE            PIC X(12).
+           05  AUD-ENDOWMT-AMT-BEFORE   PIC 9(9)V99.
+           05  AUD-ENDOWMT-AMT-AFTER    PIC 9(9)V99.
+           05  AUD-SHARE-AMT-BEFORE     PIC 9(11)V9(4).
+           05  AUD-SHARE-AMT-AFTER      PIC 9(11)V9(4).
+           05  AUD-RUN-DATE             PIC 9(8).
+           05  AUD-TRAN-REF-NBR         PIC 9(6).
