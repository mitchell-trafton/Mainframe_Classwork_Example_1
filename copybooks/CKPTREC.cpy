@@ -0,0 +1,50 @@
+      ***************************************************************
+      *  CKPTREC -- RESTART/CHECKPOINT RECORD LAYOUT FOR CKPTFILE.  *
+      *             CKPT-REC-TYPE TELLS WHICH KIND OF SNAPSHOT A    *
+      *             RECORD CARRIES:                                 *
+      *               'H' - ONE HEADER RECORD: POSITION IN TRANFILE *
+      *                     PLUS THE RUN'S IN-FLIGHT COUNTERS/      *
+      *                     TOTALS AND THE EFFECTIVE DATE THE RUN   *
+      *                     IS STAMPING REPORTS/AUDIT RECORDS WITH. *
+      *               'O' - ONE PER ORCHESTRA: ITS CURRENT          *
+      *                     ENDOWMENT AMOUNT AS OF THE CHECKPOINT.  *
+      *               'F' - ONE PER FUND: ITS IN-FLIGHT PER-FUND    *
+      *                     ACTIVITY TOTALS AS OF THE CHECKPOINT.   *
+      *               'S' - ONE PER SUSPECTED-DUPLICATE TABLE       *
+      *                     ENTRY SEEN SO FAR, SO A RESTARTED RUN   *
+      *                     CAN STILL CATCH A TRANSACTION THAT      *
+      *                     DUPLICATES ONE POSTED BEFORE THE        *
+      *                     CHECKPOINT.                              *
+      *             A FRESH/COMPLETED RUN LEAVES THIS FILE EMPTY;   *
+      *             A RERUN THAT FINDS RECORDS IN IT RESUMES        *
+      *             INSTEAD OF REPROCESSING FROM RECORD ONE.        *
+      ***************************************************************
+
+       01  CKPT-RECORD.
+           05  CKPT-REC-TYPE            PIC X.
+           05  CKPT-REC-CTR             PIC 9(5).
+           05  CKPT-TRAN-CTR            PIC 999.
+           05  CKPT-PAGE-CTR            PIC 99.
+           05  CKPT-LINE-CTR            PIC 99.
+           05  CKPT-DUP-CTR             PIC 999.
+           05  CKPT-SEEN-TBL-FULL-FLAG  PIC X.
+           05  CKPT-EFFECTIVE-DATE      PIC 9(8).
+           05  CKPT-TOT-ENDOWMT-AMT     PIC 9(9)V99.
+           05  CKPT-TOT-ENDOWMT-CHG-AMT PIC S9(9)V99.
+           05  CKPT-TOT-NEW-ENDOWMT-AMT PIC 9(9)V99.
+           05  CKPT-TOT-SHARE-AMT       PIC 9(13)V9(4).
+           05  CKPT-TOT-SHARE-CHG-AMT   PIC S9(13)V9(4).
+           05  CKPT-TOT-NEW-SHARE-AMT   PIC 9(13)V9(4).
+           05  CKPT-ORCH-NME            PIC X(45).
+           05  CKPT-ORCH-ENDOWMT-AMT    PIC 9(9)V99.
+           05  CKPT-FUND-NBR            PIC 999.
+           05  CKPT-FACT-TRAN-CTR       PIC 999.
+           05  CKPT-FACT-DEP-AMT        PIC 9(9)V99.
+           05  CKPT-FACT-WD-AMT         PIC 9(9)V99.
+           05  CKPT-FACT-REINV-AMT      PIC 9(9)V99.
+           05  CKPT-FACT-EXG-AMT        PIC 9(9)V99.
+           05  CKPT-FACT-TRANS-AMT      PIC 9(9)V99.
+           05  CKPT-SEEN-ORCH-NME       PIC X(45).
+           05  CKPT-SEEN-TRAN-TYPE      PIC X.
+           05  CKPT-SEEN-TRAN-AMT       PIC S9(9)V99.
+           05  CKPT-SEEN-ALLOC-NBR      PIC 9.
