@@ -0,0 +1,17 @@
+      ***************************************************************
+      *  ORCHREC -- PHYSICAL RECORD LAYOUT FOR ORCHFILE.            *
+      *             OR-FUND-ALLOC CARRIES UP TO 3 FUND-NUMBER/      *
+      *             ALLOCATION-PERCENTAGE PAIRS; OR-FUND-ALLOC-CTR  *
+      *             SAYS HOW MANY OF THE 3 SLOTS ARE IN USE.        *
+      ***************************************************************
+
+       01  ORCH-RECORD.
+           05  OR-ORCH-NME              PIC X(45).
+           05  OR-ENDOWMT-AMT           PIC 9(9)V99.
+           05  OR-ENDOWMT-USUF-LMT      PIC 9(9)V99.
+           05  OR-CAP-GAINS-PCT-FLG     PIC 9.
+           05  OR-ORCH-STATUS           PIC X.
+           05  OR-FUND-ALLOC-CTR        PIC 9.
+           05  OR-FUND-ALLOC            OCCURS 3 TIMES.
+               10  OR-ALLOC-FUND-NBR    PIC 999.
+               10  OR-ALLOC-PCT         PIC 999V99.
