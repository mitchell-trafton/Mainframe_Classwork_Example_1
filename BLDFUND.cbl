@@ -0,0 +1,113 @@
+      ***************************************************************
+      *  FUNCTION: READS FUNDFILE SEQUENTIALLY AND LOADS EACH        *
+      *            MUTUAL FUND RECORD INTO THE CALLER'S FUNDS-TBL.   *
+      *                                                               *
+      *  INPUT:    FUNDFILE --                                       *
+      *            SEQUENTIAL FILE OF MUTUAL FUND RECORDS, ORDERED   *
+      *            ASCENDINGLY BY FUND NUMBER.                       *
+      *                                                               *
+      *  OUTPUT:   LS-FUNDS-TBL -- POPULATED VIA LINKAGE SECTION.    *
+      *                                                               *
+      *  ENTRY CONDITIONS: NONE                                      *
+      *                                                               *
+      *  EXIT CONDITIONS: NONE                                       *
+      *                                                               *
+      *  NOTES:    NONE                                               *
+      ***************************************************************
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.   BLDFUND.
+       AUTHOR.       MITCHELL TRAFTON.
+       DATE-WRITTEN. 11/30/2020.
+       DATE-COMPILED.
+
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT FUND-FILE ASSIGN TO FUNDFILE.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FUND-FILE
+           RECORDING MODE IS F.
+
+           COPY FUNDREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS.
+           05 EOF-FLAG                 PIC X VALUE 'N'.
+
+       01  SUB-CTR                     PIC 9 BINARY SYNC VALUE 0.
+
+       LINKAGE SECTION.
+
+       01  FUNDS-TBL.
+           05 TBL-FUND-CTR             PIC S9(3) BINARY SYNC.
+           05 TBL-FUND-NTRY            OCCURS 1 TO 999
+                                       DEPENDING ON TBL-FUND-CTR
+                                       INDEXED BY FUND-NDX.
+              COPY FUNDSTBL.
+
+
+       PROCEDURE DIVISION USING FUNDS-TBL.
+
+       0000-MAIN.
+
+      ****************************************************************
+      *    READS FUNDFILE FROM START TO FINISH, LOADING EACH RECORD  *
+      *    INTO THE NEXT ENTRY OF FUNDS-TBL.                         *
+      ****************************************************************
+
+           MOVE 0 TO TBL-FUND-CTR.
+
+           OPEN INPUT FUND-FILE.
+
+           READ FUND-FILE
+              AT END MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+           PERFORM 0100-LOAD-FUND
+              UNTIL EOF-FLAG = 'Y'.
+
+           CLOSE FUND-FILE.
+
+           GOBACK.
+
+       0000-EXIT. EXIT.
+
+       0100-LOAD-FUND.
+
+      **************************************************************
+      *    MOVES ONE FUNDFILE RECORD INTO THE NEXT FUNDS-TBL ENTRY *
+      *    AND ADVANCES THE TABLE COUNTER.                         *
+      **************************************************************
+
+           ADD 1 TO TBL-FUND-CTR.
+
+           MOVE FR-FUND-NBR     TO TBL-FUND-NBR(TBL-FUND-CTR).
+           MOVE FR-FUND-NME     TO TBL-FUND-NME(TBL-FUND-CTR).
+           MOVE FR-FUND-SHR-PRC TO TBL-FUND-SHR-PRC(TBL-FUND-CTR).
+           MOVE FR-LOW-ENDOWMT-THR
+                                TO TBL-FUND-LOW-ENDOWMT-THR
+                                   (TBL-FUND-CTR).
+
+           PERFORM VARYING SUB-CTR FROM 1 BY 1 UNTIL SUB-CTR > 4
+              MOVE FR-FUND-CAP-GAINS-PCT(SUB-CTR)
+                                TO TBL-FUND-CAP-GAINS-PCT
+                                   (TBL-FUND-CTR, SUB-CTR)
+           END-PERFORM.
+
+           READ FUND-FILE
+              AT END MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       0100-EXIT. EXIT.
