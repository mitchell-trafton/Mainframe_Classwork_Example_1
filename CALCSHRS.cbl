@@ -0,0 +1,53 @@
+      ***************************************************************
+      *  FUNCTION: CALCULATES THE NUMBER OF FUND SHARES REPRESENTED  *
+      *            BY A GIVEN DOLLAR AMOUNT AT A GIVEN SHARE PRICE.  *
+      *                                                               *
+      *  INPUT:    LS-ENDOWMT-AMT -- DOLLAR AMOUNT.                  *
+      *            LS-FUND-SHR-PRC -- CURRENT PRICE PER SHARE.       *
+      *                                                               *
+      *  OUTPUT:   LS-SHARE-AMT -- NUMBER OF SHARES.                 *
+      *                                                               *
+      *  ENTRY CONDITIONS: NONE                                      *
+      *                                                               *
+      *  EXIT CONDITIONS: NONE                                       *
+      *                                                               *
+      *  NOTES:    NONE                                               *
+      ***************************************************************
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.   CALCSHRS.
+       AUTHOR.       MITCHELL TRAFTON.
+       DATE-WRITTEN. 11/30/2020.
+       DATE-COMPILED.
+
+
+       ENVIRONMENT DIVISION.
+
+
+       DATA DIVISION.
+
+       LINKAGE SECTION.
+
+       01  LS-ENDOWMT-AMT              PIC S9(9)V99.
+       01  LS-FUND-SHR-PRC             PIC S9(3)V99.
+       01  LS-SHARE-AMT                PIC 9(11)V9(4).
+
+
+       PROCEDURE DIVISION USING LS-ENDOWMT-AMT
+                                 LS-FUND-SHR-PRC
+                                 LS-SHARE-AMT.
+
+       0000-MAIN.
+
+      ****************************************************************
+      *    DIVIDES THE DOLLAR AMOUNT BY THE SHARE PRICE TO GET THE   *
+      *    NUMBER OF SHARES IT REPRESENTS.                           *
+      ****************************************************************
+
+           COMPUTE LS-SHARE-AMT ROUNDED =
+              LS-ENDOWMT-AMT / LS-FUND-SHR-PRC.
+
+           GOBACK.
+
+       0000-EXIT. EXIT.
