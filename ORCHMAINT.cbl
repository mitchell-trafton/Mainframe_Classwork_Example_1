@@ -0,0 +1,516 @@
+      ***************************************************************
+      *  FUNCTION: READS ORCHMFILE SEQUENTIALLY AND APPLIES EACH     *
+      *            MAINTENANCE REQUEST (ADD, CHANGE, DEACTIVATE, OR *
+      *            REACTIVATE) AGAINST THE ORCHESTRA TABLE, THEN    *
+      *            REWRITES ORCHFILE WITH THE RESULT. PRINTS A      *
+      *            LISTING OF WHAT HAPPENED TO EACH REQUEST SO      *
+      *            REJECTED REQUESTS CAN BE FOLLOWED UP ON. AN ADD  *
+      *            OR CHANGE REQUEST'S FUND ALLOCATIONS ARE VALID-  *
+      *            ATED AGAINST THE CURRENT FUND TABLE SO A BAD     *
+      *            PERCENTAGE SPLIT OR UNKNOWN FUND NUMBER IS       *
+      *            CAUGHT HERE RATHER THAN LEFT TO MISCALCULATE     *
+      *            SHARES DURING TRANSACTION PROCESSING.            *
+      *                                                               *
+      *  INPUT:    ORCHFILE --                                       *
+      *            SEQUENTIAL FILE OF ORCHESTRA RECORDS, ORDERED     *
+      *            ASCENDINGLY BY ORCHESTRA NAME.                    *
+      *                                                               *
+      *            FUNDFILE --                                       *
+      *            SEQUENTIAL FILE OF MUTUAL FUND RECORDS, USED TO   *
+      *            VALIDATE FUND ALLOCATIONS ON ADD/CHANGE REQUESTS. *
+      *                                                               *
+      *            ORCHMFILE --                                      *
+      *            SEQUENTIAL FILE OF MAINTENANCE REQUESTS.          *
+      *                                                               *
+      *  OUTPUT:   ORCHFILE -- REWRITTEN WITH EVERY REQUEST APPLIED. *
+      *                                                               *
+      *            ORCHMRPT -- LISTING OF EACH REQUEST AND WHETHER   *
+      *            IT WAS APPLIED OR REJECTED, AND WHY.              *
+      *                                                               *
+      *  ENTRY CONDITIONS: NONE                                      *
+      *                                                               *
+      *  EXIT CONDITIONS: NONE                                       *
+      *                                                               *
+      *  NOTES:    NONE                                               *
+      ***************************************************************
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.   ORCHMAINT.
+       AUTHOR.       MITCHELL TRAFTON.
+       DATE-WRITTEN. 01/15/2021.
+       DATE-COMPILED.
+
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT MAINT-FILE ASSIGN TO ORCHMFILE.
+           SELECT REPORT-FILE ASSIGN TO ORCHMRPT.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  MAINT-FILE
+           RECORDING MODE IS F.
+
+           COPY ORCHMREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+
+       01  REPORT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+      *
+      * TABLES FROM COPY LIB
+      *
+           COPY ORCHTBL.
+
+       01  FUNDS-TBL.
+           05 TBL-FUND-CTR             PIC S9(3) BINARY SYNC VALUE 0.
+           05 TBL-FUND-NTRY            OCCURS 1 TO 999
+                                       DEPENDING ON TBL-FUND-CTR
+                                       ASCENDING KEY TBL-FUND-NBR
+                                       INDEXED BY FUND-NDX.
+              COPY FUNDSTBL.
+
+       01  FLAGS.
+           05 EOF-FLAG                 PIC X VALUE 'N'.
+           05 FOUND-FLAG                PIC X VALUE 'N'.
+           05 ALLOC-VALID-FLAG          PIC X VALUE 'Y'.
+           05 FUND-NOT-FOUND-FLAG       PIC X VALUE 'N'.
+
+       01  ALLOC-REJECT-REASON         PIC X(30).
+
+       01  COUNTERS.
+           05 SUB-CTR                  PIC 9 BINARY SYNC VALUE 0.
+           05 INS-NDX                  PIC S9(4) BINARY SYNC VALUE 0.
+           05 SHIFT-NDX                PIC S9(4) BINARY SYNC VALUE 0.
+           05 REQ-CTR                  PIC 9(5) PACKED-DECIMAL VALUE 0.
+           05 APPLIED-CTR              PIC 9(5) PACKED-DECIMAL VALUE 0.
+           05 REJECTED-CTR             PIC 9(5) PACKED-DECIMAL VALUE 0.
+           05 PCT-TOTAL                PIC 9(4)V99 PACKED-DECIMAL
+                                       VALUE 0.
+
+       01  SUBPROGRAM                  PIC 9(8).
+
+       01  REPORT-COL-HDR.
+           05                          PIC X(15) VALUE
+                                               'ACTION ORCH NME'.
+           05                          PIC X(34) VALUE SPACES.
+           05                          PIC X(6)  VALUE 'STATUS'.
+           05                          PIC X(4)  VALUE SPACES.
+           05                          PIC X(25) VALUE
+                                               'REASON IF REJECTED'.
+
+       01  OUTPUT-MAINT-LINE.
+           05 OUT-OM-ACTION            PIC X.
+           05                          PIC X(4) VALUE SPACES.
+           05 OUT-OM-ORCH-NME          PIC X(45).
+           05                          PIC X(4) VALUE SPACES.
+           05 OUT-OM-STATUS            PIC X(9).
+           05                          PIC X(2) VALUE SPACES.
+           05 OUT-OM-REASON            PIC X(30).
+
+       01  CHANGE-DETAIL-FIELDS.
+           05 PRIOR-USUF-LMT           PIC 9(9)V99.
+           05 PRIOR-CGI-FLG            PIC 9.
+
+       01  OUTPUT-CHANGE-DETAIL-LINE.
+           05                          PIC X(10) VALUE SPACES.
+           05                          PIC X(7)  VALUE 'LIMIT: '.
+           05 OUT-PRIOR-USUF-LMT       PIC ZZZZZZZ9.99.
+           05                          PIC X(4)  VALUE ' -> '.
+           05 OUT-NEW-USUF-LMT         PIC ZZZZZZZ9.99.
+           05                          PIC X(4)  VALUE SPACES.
+           05                          PIC X(9)  VALUE 'CGI FLG: '.
+           05 OUT-PRIOR-CGI-FLG        PIC 9.
+           05                          PIC X(4)  VALUE ' -> '.
+           05 OUT-NEW-CGI-FLG          PIC 9.
+
+       01  OUTPUT-TOTALS-LINE.
+           05                          PIC X(16) VALUE
+                                               'REQUESTS READ: '.
+           05 OUT-REQ-CTR              PIC ZZZZ9.
+           05                          PIC X(5) VALUE SPACES.
+           05                          PIC X(9) VALUE 'APPLIED: '.
+           05 OUT-APPLIED-CTR          PIC ZZZZ9.
+           05                          PIC X(5) VALUE SPACES.
+           05                          PIC X(10) VALUE 'REJECTED: '.
+           05 OUT-REJECTED-CTR         PIC ZZZZ9.
+
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+      ****************************************************************
+      *    CONTROLS THE FLOW OF THE PROGRAM BY LOADING THE CURRENT   *
+      *    ORCHESTRA TABLE, APPLYING EVERY MAINTENANCE REQUEST TO    *
+      *    IT, AND THEN REWRITING ORCHFILE WITH THE RESULT.          *
+      ****************************************************************
+
+           MOVE 'BLDORCH' TO SUBPROGRAM.
+
+           CALL SUBPROGRAM USING ORCHS-TBL.
+
+           MOVE 'BLDFUND' TO SUBPROGRAM.
+
+           CALL SUBPROGRAM USING FUNDS-TBL.
+
+           OPEN INPUT MAINT-FILE
+                OUTPUT REPORT-FILE.
+
+           MOVE REPORT-COL-HDR TO REPORT-LINE.
+
+           WRITE REPORT-LINE.
+
+           READ MAINT-FILE
+              AT END MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+           PERFORM 0100-PROCESS-REQUEST
+              UNTIL EOF-FLAG = 'Y'.
+
+           MOVE REQ-CTR TO OUT-REQ-CTR.
+           MOVE APPLIED-CTR TO OUT-APPLIED-CTR.
+           MOVE REJECTED-CTR TO OUT-REJECTED-CTR.
+
+           MOVE OUTPUT-TOTALS-LINE TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 2.
+
+           CLOSE MAINT-FILE
+                 REPORT-FILE.
+
+           MOVE 'UPDORCH' TO SUBPROGRAM.
+
+           CALL SUBPROGRAM USING ORCHS-TBL.
+
+           GOBACK.
+
+       0000-EXIT. EXIT.
+
+       0100-PROCESS-REQUEST.
+
+      **************************************************************
+      *    DISPATCHES ONE MAINTENANCE REQUEST TO THE PARAGRAPH      *
+      *    THAT HANDLES ITS ACTION CODE, THEN PRINTS A RESULT LINE  *
+      *    FOR IT.                                                  *
+      **************************************************************
+
+           ADD 1 TO REQ-CTR.
+
+           EVALUATE OM-ACTION
+              WHEN 'A'
+                 PERFORM 0200-PROCESS-ADD
+              WHEN 'C'
+                 PERFORM 0300-PROCESS-CHANGE
+              WHEN 'D'
+                 PERFORM 0400-PROCESS-DEACTIVATE
+              WHEN 'R'
+                 PERFORM 0450-PROCESS-REACTIVATE
+              WHEN OTHER
+                 MOVE 'REJECTED ' TO OUT-OM-STATUS
+                 MOVE 'UNKNOWN ACTION CODE' TO OUT-OM-REASON
+                 ADD 1 TO REJECTED-CTR
+           END-EVALUATE.
+
+           MOVE OM-ACTION TO OUT-OM-ACTION.
+           MOVE OM-ORCH-NME TO OUT-OM-ORCH-NME.
+
+           MOVE OUTPUT-MAINT-LINE TO REPORT-LINE.
+
+           WRITE REPORT-LINE.
+
+           READ MAINT-FILE
+              AT END MOVE 'Y' TO EOF-FLAG
+           END-READ.
+
+       0100-EXIT. EXIT.
+
+       0200-PROCESS-ADD.
+
+      **************************************************************
+      *    ADDS A NEW ORCHESTRA TO THE TABLE, KEEPING THE TABLE IN *
+      *    ASCENDING NAME ORDER SO ORCHFILE STAYS SORTED AFTER     *
+      *    IT IS REWRITTEN. REJECTED IF AN ORCHESTRA BY THAT NAME  *
+      *    ALREADY EXISTS, IF THE FUND ALLOCATIONS DON'T VALIDATE  *
+      *    (SEE 0205-VALIDATE-FUND-ALLOC), OR IF THE ORCHESTRA     *
+      *    TABLE IS ALREADY FULL.                                   *
+      **************************************************************
+
+           MOVE 'N' TO FOUND-FLAG.
+
+           IF TBL-ORCH-CTR > 0
+              SET ORCH-NDX TO 1
+              SEARCH TBL-ORCH-NTRY
+                 AT END NEXT SENTENCE
+                 WHEN TBL-ORCH-NME(ORCH-NDX) = OM-ORCH-NME
+                    MOVE 'Y' TO FOUND-FLAG
+              END-SEARCH
+           END-IF.
+
+           IF FOUND-FLAG = 'Y'
+              MOVE 'REJECTED ' TO OUT-OM-STATUS
+              MOVE 'ORCHESTRA ALREADY EXISTS' TO OUT-OM-REASON
+              ADD 1 TO REJECTED-CTR
+           ELSE
+              PERFORM 0205-VALIDATE-FUND-ALLOC
+              IF ALLOC-VALID-FLAG = 'N'
+                 MOVE 'REJECTED ' TO OUT-OM-STATUS
+                 MOVE ALLOC-REJECT-REASON TO OUT-OM-REASON
+                 ADD 1 TO REJECTED-CTR
+              ELSE
+                 IF TBL-ORCH-CTR = 500
+                    MOVE 'REJECTED ' TO OUT-OM-STATUS
+                    MOVE 'ORCHESTRA TABLE FULL' TO OUT-OM-REASON
+                    ADD 1 TO REJECTED-CTR
+                 ELSE
+                    PERFORM 0250-INSERT-ORCHESTRA
+                    MOVE 'APPLIED  ' TO OUT-OM-STATUS
+                    MOVE SPACES TO OUT-OM-REASON
+                    ADD 1 TO APPLIED-CTR
+                 END-IF
+              END-IF
+           END-IF.
+
+       0200-EXIT. EXIT.
+
+       0205-VALIDATE-FUND-ALLOC.
+
+      **************************************************************
+      *    VALIDATES AN ADD OR CHANGE REQUEST'S FUND ALLOCATIONS    *
+      *    BEYOND THE SLOT COUNT: THE USED SLOTS' PERCENTAGES MUST  *
+      *    SUM TO 100, AND EACH ALLOCATION'S FUND NUMBER MUST BE    *
+      *    ON THE CURRENT FUND TABLE. SETS ALLOC-VALID-FLAG AND,    *
+      *    WHEN INVALID, ALLOC-REJECT-REASON FOR THE CALLER TO      *
+      *    PRINT.                                                   *
+      **************************************************************
+
+           MOVE 'Y' TO ALLOC-VALID-FLAG.
+
+           IF OM-FUND-ALLOC-CTR > 3
+              MOVE 'N' TO ALLOC-VALID-FLAG
+              MOVE 'INVALID FUND ALLOCATION COUNT' TO
+                   ALLOC-REJECT-REASON
+           ELSE
+              MOVE 0 TO PCT-TOTAL
+              MOVE 'N' TO FUND-NOT-FOUND-FLAG
+              PERFORM VARYING SUB-CTR FROM 1 BY 1
+                 UNTIL SUB-CTR > OM-FUND-ALLOC-CTR
+                 ADD OM-ALLOC-PCT(SUB-CTR) TO PCT-TOTAL
+                 IF TBL-FUND-CTR > 0
+                    SET FUND-NDX TO 1
+                    SEARCH ALL TBL-FUND-NTRY
+                       AT END MOVE 'Y' TO FUND-NOT-FOUND-FLAG
+                       WHEN TBL-FUND-NBR(FUND-NDX) =
+                            OM-ALLOC-FUND-NBR(SUB-CTR)
+                          CONTINUE
+                    END-SEARCH
+                 ELSE
+                    MOVE 'Y' TO FUND-NOT-FOUND-FLAG
+                 END-IF
+              END-PERFORM
+              IF PCT-TOTAL NOT = 100
+                 MOVE 'N' TO ALLOC-VALID-FLAG
+                 MOVE 'ALLOC PERCENTAGES NOT 100%' TO
+                      ALLOC-REJECT-REASON
+              ELSE
+                 IF FUND-NOT-FOUND-FLAG = 'Y'
+                    MOVE 'N' TO ALLOC-VALID-FLAG
+                    MOVE 'ALLOC FUND NBR NOT ON FILE' TO
+                         ALLOC-REJECT-REASON
+                 END-IF
+              END-IF
+           END-IF.
+
+       0205-EXIT. EXIT.
+
+       0250-INSERT-ORCHESTRA.
+
+      **************************************************************
+      *    FINDS THE POSITION THE NEW ORCHESTRA BELONGS AT TO KEEP *
+      *    THE TABLE IN ASCENDING NAME ORDER, SHIFTS EVERY ENTRY   *
+      *    FROM THAT POSITION ON DOWN ONE SLOT, AND MOVES THE NEW  *
+      *    ORCHESTRA'S DATA INTO THE SLOT THAT OPENS UP.            *
+      **************************************************************
+
+           MOVE 1 TO INS-NDX.
+
+           PERFORM VARYING INS-NDX FROM 1 BY 1
+              UNTIL INS-NDX > TBL-ORCH-CTR
+                 OR TBL-ORCH-NME(INS-NDX) > OM-ORCH-NME
+              CONTINUE
+           END-PERFORM.
+
+           ADD 1 TO TBL-ORCH-CTR.
+
+           PERFORM VARYING SHIFT-NDX FROM TBL-ORCH-CTR BY -1
+              UNTIL SHIFT-NDX <= INS-NDX
+              MOVE TBL-ORCH-NTRY(SHIFT-NDX - 1)
+                                  TO TBL-ORCH-NTRY(SHIFT-NDX)
+           END-PERFORM.
+
+           MOVE OM-ORCH-NME            TO TBL-ORCH-NME(INS-NDX).
+           MOVE OM-ENDOWMT-AMT         TO TBL-ENDOWMT-AMT(INS-NDX).
+           MOVE OM-ENDOWMT-USUF-LMT    TO
+                                        TBL-ENDOWMT-USUF-LMT(INS-NDX).
+           MOVE OM-CAP-GAINS-PCT-FLG   TO
+                                        TBL-CAP-GAINS-PCT-FLG(INS-NDX).
+           MOVE 'A'                    TO TBL-ORCH-STATUS(INS-NDX).
+           MOVE OM-FUND-ALLOC-CTR      TO TBL-FUND-ALLOC-CTR(INS-NDX).
+
+           PERFORM VARYING SUB-CTR FROM 1 BY 1 UNTIL SUB-CTR > 3
+              MOVE OM-ALLOC-FUND-NBR(SUB-CTR)
+                                TO TBL-ALLOC-FUND-NBR(INS-NDX, SUB-CTR)
+              MOVE OM-ALLOC-PCT(SUB-CTR)
+                                TO TBL-ALLOC-PCT(INS-NDX, SUB-CTR)
+           END-PERFORM.
+
+       0250-EXIT. EXIT.
+
+       0300-PROCESS-CHANGE.
+
+      **************************************************************
+      *    UPDATES AN EXISTING ORCHESTRA'S USUFRUCTUARY LIMIT,      *
+      *    CAPITAL GAINS FLAG, AND FUND ALLOCATIONS, PRINTING THE  *
+      *    BEFORE/AFTER VALUES THAT CHANGED. THE ENDOWMENT BALANCE *
+      *    ITSELF IS NEVER TOUCHED HERE -- IT ONLY MOVES VIA        *
+      *    TRANSACTION PROCESSING. REJECTED IF NO ORCHESTRA BY     *
+      *    THAT NAME IS ON RECORD, OR IF THE FUND ALLOCATIONS      *
+      *    DON'T VALIDATE (SEE 0205-VALIDATE-FUND-ALLOC).          *
+      **************************************************************
+
+           MOVE 'N' TO FOUND-FLAG.
+
+           SET ORCH-NDX TO 1.
+
+           SEARCH TBL-ORCH-NTRY
+              AT END NEXT SENTENCE
+              WHEN TBL-ORCH-NME(ORCH-NDX) = OM-ORCH-NME
+                 MOVE 'Y' TO FOUND-FLAG
+           END-SEARCH.
+
+           IF FOUND-FLAG = 'N'
+              MOVE 'REJECTED ' TO OUT-OM-STATUS
+              MOVE 'ORCHESTRA NOT ON RECORD' TO OUT-OM-REASON
+              ADD 1 TO REJECTED-CTR
+           ELSE
+              PERFORM 0205-VALIDATE-FUND-ALLOC
+              IF ALLOC-VALID-FLAG = 'N'
+                 MOVE 'REJECTED ' TO OUT-OM-STATUS
+                 MOVE ALLOC-REJECT-REASON TO OUT-OM-REASON
+                 ADD 1 TO REJECTED-CTR
+              ELSE
+                 MOVE TBL-ENDOWMT-USUF-LMT(ORCH-NDX) TO PRIOR-USUF-LMT
+                 MOVE TBL-CAP-GAINS-PCT-FLG(ORCH-NDX) TO PRIOR-CGI-FLG
+                 MOVE OM-ENDOWMT-USUF-LMT TO
+                      TBL-ENDOWMT-USUF-LMT(ORCH-NDX)
+                 MOVE OM-CAP-GAINS-PCT-FLG TO
+                      TBL-CAP-GAINS-PCT-FLG(ORCH-NDX)
+                 MOVE OM-FUND-ALLOC-CTR TO
+                      TBL-FUND-ALLOC-CTR(ORCH-NDX)
+                 PERFORM VARYING SUB-CTR FROM 1 BY 1 UNTIL SUB-CTR > 3
+                    MOVE OM-ALLOC-FUND-NBR(SUB-CTR)
+                             TO TBL-ALLOC-FUND-NBR(ORCH-NDX, SUB-CTR)
+                    MOVE OM-ALLOC-PCT(SUB-CTR)
+                             TO TBL-ALLOC-PCT(ORCH-NDX, SUB-CTR)
+                 END-PERFORM
+                 MOVE 'APPLIED  ' TO OUT-OM-STATUS
+                 MOVE SPACES TO OUT-OM-REASON
+                 ADD 1 TO APPLIED-CTR
+                 MOVE PRIOR-USUF-LMT TO OUT-PRIOR-USUF-LMT
+                 MOVE TBL-ENDOWMT-USUF-LMT(ORCH-NDX) TO
+                      OUT-NEW-USUF-LMT
+                 MOVE PRIOR-CGI-FLG TO OUT-PRIOR-CGI-FLG
+                 MOVE TBL-CAP-GAINS-PCT-FLG(ORCH-NDX) TO
+                      OUT-NEW-CGI-FLG
+                 MOVE OUTPUT-CHANGE-DETAIL-LINE TO REPORT-LINE
+                 WRITE REPORT-LINE
+              END-IF
+           END-IF.
+
+       0300-EXIT. EXIT.
+
+       0400-PROCESS-DEACTIVATE.
+
+      **************************************************************
+      *    MARKS AN EXISTING ORCHESTRA INACTIVE SO TRANSACTION      *
+      *    PROCESSING WILL NO LONGER POST AGAINST IT. REJECTED IF  *
+      *    NO ORCHESTRA BY THAT NAME IS ON RECORD, OR IT IS         *
+      *    ALREADY INACTIVE.                                        *
+      **************************************************************
+
+           MOVE 'N' TO FOUND-FLAG.
+
+           SET ORCH-NDX TO 1.
+
+           SEARCH TBL-ORCH-NTRY
+              AT END NEXT SENTENCE
+              WHEN TBL-ORCH-NME(ORCH-NDX) = OM-ORCH-NME
+                 MOVE 'Y' TO FOUND-FLAG
+           END-SEARCH.
+
+           IF FOUND-FLAG = 'N'
+              MOVE 'REJECTED ' TO OUT-OM-STATUS
+              MOVE 'ORCHESTRA NOT ON RECORD' TO OUT-OM-REASON
+              ADD 1 TO REJECTED-CTR
+           ELSE
+              IF TBL-ORCH-STATUS(ORCH-NDX) = 'I'
+                 MOVE 'REJECTED ' TO OUT-OM-STATUS
+                 MOVE 'ALREADY INACTIVE' TO OUT-OM-REASON
+                 ADD 1 TO REJECTED-CTR
+              ELSE
+                 MOVE 'I' TO TBL-ORCH-STATUS(ORCH-NDX)
+                 MOVE 'APPLIED  ' TO OUT-OM-STATUS
+                 MOVE SPACES TO OUT-OM-REASON
+                 ADD 1 TO APPLIED-CTR
+              END-IF
+           END-IF.
+
+       0400-EXIT. EXIT.
+
+       0450-PROCESS-REACTIVATE.
+
+      **************************************************************
+      *    MARKS A PREVIOUSLY DEACTIVATED ORCHESTRA ACTIVE AGAIN.  *
+      *    REJECTED IF NO ORCHESTRA BY THAT NAME IS ON RECORD, OR  *
+      *    IT IS ALREADY ACTIVE.                                    *
+      **************************************************************
+
+           MOVE 'N' TO FOUND-FLAG.
+
+           SET ORCH-NDX TO 1.
+
+           SEARCH TBL-ORCH-NTRY
+              AT END NEXT SENTENCE
+              WHEN TBL-ORCH-NME(ORCH-NDX) = OM-ORCH-NME
+                 MOVE 'Y' TO FOUND-FLAG
+           END-SEARCH.
+
+           IF FOUND-FLAG = 'N'
+              MOVE 'REJECTED ' TO OUT-OM-STATUS
+              MOVE 'ORCHESTRA NOT ON RECORD' TO OUT-OM-REASON
+              ADD 1 TO REJECTED-CTR
+           ELSE
+              IF TBL-ORCH-STATUS(ORCH-NDX) = 'A'
+                 MOVE 'REJECTED ' TO OUT-OM-STATUS
+                 MOVE 'ALREADY ACTIVE' TO OUT-OM-REASON
+                 ADD 1 TO REJECTED-CTR
+              ELSE
+                 MOVE 'A' TO TBL-ORCH-STATUS(ORCH-NDX)
+                 MOVE 'APPLIED  ' TO OUT-OM-STATUS
+                 MOVE SPACES TO OUT-OM-REASON
+                 ADD 1 TO APPLIED-CTR
+              END-IF
+           END-IF.
+
+       0450-EXIT. EXIT.
