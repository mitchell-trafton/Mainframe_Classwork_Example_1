@@ -1,1084 +1,1927 @@
-      ***************************************************************
-      *  FUNCTION: RETRIEVES INFORMATION ABOUT SEVERAL ORCHESTRAS   *
-      *            WITH MUTUAL FUNDS ALONG WITH THE MUTUAL FUNDS    *
-      *            THAT THEY USE AND TRANSACTION REQUESTS FOR THEM. *
-      *            IF THE TRANSACTION REQUESTS ARE VALID, THE       *
-      *            PROGRAM PROCESSES THEM AND OUTPUTS THE RESULTS,  *
-      *            PRINTING A LIST OF TOTALS AT THE END.            *
-      *                                                             *
-      *            ALSO OUTPUTS A LIST OF ORCHESTRAS WITH LOW       *
-      *            ENDOWMENT AMOUNTS.                               *
-      *                                                             *
-      *  INPUT:    ORCHFILE --                                      *
-      *            SEQUENTIAL FILE CONTAINING DATA FOR EACH         *
-      *            INDIVIDUAL ORCHESTRA.                            *
-      *            CONTAINS: NAME, BALANCE,                         *
-      *            CAPITAL GAINS PERCENT NUMBER, USUFRUCTUARY LIMIT,*
-      *            NUMBER OF THE FUND THAT IT USES.                 *
-      *                                                             *
-      *            FUNDFILE --                                      *
-      *            SEQUENTIAL FILE CONTAINING DATA ON EACH OF THE   *
-      *            AVAILIBLE MUTUAL FUNDS, ORDERED ASCENDINGLY BY   *
-      *            FUND NUMBER.                                     *
-      *            CONTAINS: FUND NUMBER, FUND NAME,                *
-      *            FUND SHARE PRICE, CAPITAL GAINS PERCENTS.        *
-      *                                                             *
-      *            TRANFILE --                                      *
-      *            SEQUENTIAL FILE CONTAINING TRANSACTION REQUESTS  *
-      *            FOR THE SEVERAL ORCHESTRAS.                      *
-      *            CONTAINS: ORCHESTRA NAME, TRANSACTION TYPE FLAG, *
-      *            ENDOWMENT CHANGE AMOUNT.                         *
-      *                                                             *
-      *  OUTPUT:   RPTFILE --                                       *
-      *            OUTPUT TABLE CONTAINING INFORMATION ABOUT EACH   *
-      *            TRANSACTION ALONG WITH TOTALS. ALSO CONTAINS A   *
-      *            LIST OF ORCHESTRAS WITH ENDOWMENTS LESS THAN $1M.*
-      *            TRANSACTION INFORMATION INCLUDES: ORCHESTRA NAME,*
-      *            FUND NAME AND NUMBER,                            *
-      *            INITIAL SHARE AND ENDOWMENT AMOUNT,              *
-      *            TRANSACTION TYPE, SHARE / ENDOWMENT CHANGE AMT,  *
-      *            NEW SHARE / ENDOWMENT AMOUNT.                    *
-      *            TRANSACTION TOTALS INCLUDE:                      *
-      *            # TRANSACTIONS PROCESSED,                        *
-      *            INITIAL SHARES/ENDOWMENTS,                       *
-      *            SHARE/ENDOWMENT CHANGES, NEW SHARES/ENDOWMENTS   *
-      *            LOW ENDOWMENT REPORT INCLUDES:                   *
-      *            ORCHESTRA NAME, FUND #, FUND NAME, SHARE AMOUNT, *
-      *            ENDOWMENT AMOUNT                                 *
-      *                                                             *
-      *  IN/OUTPUT: LEFILE --                                       *
-      *            FILE THAT ACTS AS TEMPORARY STORAGE FOR          *
-      *            ORCHESTRAS WITH LOW ENDOWMENTS.                  *
-      *                                                             *
-      *  ENTRY CONDITIONS: NONE                                     *
-      *                                                             *
-      *  EXIT CONDITIONS: NONE                                      *
-      *                                                             *
-      *  NOTES:    NONE                                             *
-      ***************************************************************
-
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID.   ENDOWMT5.
-       AUTHOR.       MITCHELL TRAFTON.
-       DATE-WRITTEN. 11/30/2020.
-       DATE-COMPILED.
-
-
-       ENVIRONMENT DIVISION.
-
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-
-           SELECT TRANS-FILE ASSIGN TO TRANFILE.
-           SELECT LOWEND-FILE ASSIGN TO LEFILE.
-           SELECT REPORT-FILE ASSIGN TO RPTFILE.
-
-
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       FD  TRANS-FILE
-           RECORDING MODE IS F.
-
-           COPY TRANREC.
-           05                          PIC X(23).
-
-       FD  LOWEND-FILE
-           RECORDING MODE IS F.
-
-           COPY LEREC.
-
-       FD  REPORT-FILE
-           RECORDING MODE IS F.
-
-       01  REPORT-LINE                 PIC X(132).
-
-       WORKING-STORAGE SECTION.
-
-      *
-      * TABLES FROM COPY LIB
-      *
-           COPY ORCHTBL.
-
-       01  FUNDS-TBL.
-           05 TBL-FUND-CTR             PIC S9(3) BINARY SYNC VALUE 0.
-           05 TBL-FUND-NTRY            OCCURS 1 TO 999
-                                       DEPENDING ON TBL-FUND-CTR
-                                       ASCENDING KEY TBL-FUND-NBR
-                                       INDEXED BY FUND-NDX.
-              COPY FUNDSTBL.
-
-
-      *
-      * COUNTERS/FLAGS/MISC.
-      *
-
-       01  FLAGS.
-           05 EOF-FLAG                 PIC X VALUE 'N'.
-           05 NOT-FOUND-FLAG           PIC X VALUE 'N'.
-
-       01  CURRENT-DATE-FIELDS.
-           05  CURRENT-DATE.
-               10  CURRENT-YEAR        PIC 9(4).
-               10  CURRENT-MONTH       PIC 9(2).
-               10  CURRENT-DAY         PIC 9(2).
-           05  CURRENT-TIME.
-               10  CURRENT-HOUR        PIC 9(2).
-               10  CURRENT-MINUTE      PIC 9(2).
-               10  CURRENT-SECOND      PIC 9(2).
-               10  CURRENT-MS          PIC 9(2).
-           05  DIFF-FROM-GMT           PIC S9(4).
-
-       01  COUNTERS.
-           05 TRAN-CTR                 PIC 999 PACKED-DECIMAL VALUE 0.
-           05 LINE-CTR                 PIC 99 BINARY SYNC VALUE 10.
-           05 PAGE-CTR                 PIC 99 PACKED-DECIMAL VALUE 0.
-
-       01  SUBPROGRAM                  PIC 9(8).
-
-      *
-      *    TRANSACTION VARS
-      *
-
-       01  ENDOWMENT-TOALS.
-           05 TOT-ENDOWMT-AMT          PIC 9(9)V99 PACKED-DECIMAL
-                                            VALUE 0.
-           05 TOT-ENDOWMT-CHG-AMT      PIC S9(9)V99 PACKED-DECIMAL
-                                            VALUE 0.
-           05 TOT-NEW-ENDOWMT-AMT      PIC 9(9)V99 PACKED-DECIMAL
-                                            VALUE 0.
-
-       01  SHARE-TOTALS.
-           05 TOT-SHARE-AMT            PIC 9(13)V9(4) PACKED-DECIMAL
-                                            VALUE 0.
-           05 TOT-SHARE-CHG-AMT        PIC S9(13)V9(4) PACKED-DECIMAL
-                                            VALUE 0.
-           05 TOT-NEW-SHARE-AMT        PIC 9(13)V9(4) PACKED-DECIMAL
-                                            VALUE 0.
-
-       01  ENDOWMENT-DATA-INDIV.
-           05  ENDOWMT-CHG-AMT         PIC S9(9)V99 PACKED-DECIMAL.
-           05  NEW-ENDOWMT-AMT         PIC 9(9)V99 PACKED-DECIMAL.
-
-       01  SHARE-DATA-INDIV.
-           05 SHARE-AMT                PIC 9(11)V9(4) PACKED-DECIMAL
-                                            VALUE 0.
-           05 SHARE-CHG-AMT            PIC S9(11)V9(4) PACKED-DECIMAL
-                                            VALUE 0.
-           05 NEW-SHARE-AMT            PIC 9(11)V9(4) PACKED-DECIMAL
-                                            VALUE 0.
-
-       01  FUND-SHR-PRC                PIC S9(3)V99 PACKED-DECIMAL.
-
-       01  PAGE-HEADER-1.
-           05 CURRENT-MONTH            PIC 99.
-           05                          PIC X VALUE '/'.
-           05 CURRENT-DAY              PIC 99.
-           05                          PIC X VALUE '/'.
-           05 CURRENT-YEAR             PIC 9999.
-           05                          PIC X(38) VALUE SPACES.
-           05                          PIC X(36) VALUE
-                                'ORCHESTRAL INVESTMENTS COMPANY, INC.'.
-           05                          PIC X(40).
-           05                          PIC X(6) VALUE 'PAGE: '.
-           05 OUT-PAGE-CTR             PIC Z9.
-
-       01  PAGE-HEADER-2.
-           05 CURRENT-HOUR             PIC 99.
-           05                          PIC X VALUE ':'.
-           05 CURRENT-MINUTE           PIC 99.
-           05                          PIC X(45) VALUE SPACES.
-           05 HEADER-TITLE             PIC X(31) VALUE
-                                     'MONTHLY INVESTMENT TRANSACTIONS'.
-           05                          PIC X(52) VALUE SPACES.
-
-       01  ENDOWMT-COL-HDR-1.
-           05                          PIC X(54) VALUE SPACES.
-           05                          PIC X(29) VALUE
-                                       'ENDOWMENT SHARE   TRANSACTION'.
-           05                          PIC X(49) VALUE
-                   '       TRANSACTION CHANGE     NEW ENDOWMENT SHARE'.
-
-       01  ENDOWMT-COL-HDR-2.
-           05                          PIC X(15) VALUE 'ORCHESTRA NAME'.
-           05                          PIC X(38) VALUE SPACES.
-           05                          PIC X(30) VALUE
-                                      'AMOUNT AND VALUE          TYPE'.
-           05                          PIC X(49) VALUE
-                   '   SHARE AMOUNT AND VALUE        AMOUNT AND VALUE'.
-
-       01  ENDOWMT-COL-HDR-3.
-           05                          PIC X(47) VALUE
-                     '-----------------------------------------------'.
-           05                          PIC X(36) VALUE
-                                '   -------------------  ------------'.
-           05                          PIC X(49) VALUE
-                   '   ----------------------     -------------------'.
-
-       01  ENDOWMT-COL-HDR-TTL.
-           05                          PIC X(47) VALUE SPACES.
-           05                          PIC X(37) VALUE
-                               '----------------------               '.
-           05                          PIC X(48) VALUE
-                    '------------------------  ----------------------'.
-
-       01  OUTPUT-ENDOWOMT-LINE-1.
-           05 OUT-ORCH-NME             PIC X(45).
-           05                          PIC X(5) VALUE SPACES.
-           05 OUT-SHARE-AMT            PIC ZZ,ZZZ,ZZZ,ZZ9.9999.
-           05                          PIC XX VALUE SPACES.
-           05 OUT-TRAN-TYPE            PIC X(12).
-           05                          PIC X(4) VALUE SPACES.
-           05 NEG-PAREN-OPEN-1         PIC X VALUE SPACES.
-           05 OUT-SHARE-CHG-AMT        PIC ZZ,ZZZ,ZZZ,ZZ9.9999.
-           05 NEG-PAREN-CLOSE-1        PIC X VALUE SPACES.
-           05                          PIC X(5) VALUE SPACES.
-           05 OUT-NEW-SHARE-AMT        PIC ZZ,ZZZ,ZZZ,ZZ9.9999.
-
-       01  OUTPUT-ENDOWMT-LINE-1-ERR.
-           05 OUT-ORCH-NME-ERR         PIC X(45).
-           05                          PIC X(5) VALUE SPACES.
-           05 OUT-SHARE-AMT-ERR        PIC ZZ,ZZZ,ZZZ,ZZ9.9999.
-           05                          PIC XX VALUE SPACES.
-           05 OUT-TRAN-TYPE-ERR        PIC X(26).
-           05                          PIC X(11) VALUE '   (0.0000)'.
-           05                          PIC X(8) VALUE SPACES.
-           05 OUT-NEW-SHARE-AMT-ERR    PIC ZZ,ZZZ,ZZZ,ZZ9.9999.
-
-       01  OUTPUT-ENDOWMT-LINE-2.
-           05                          PIC X(19) VALUE
-                                                 'FUND NUMBER/NAME: '.
-           05 OUT-FUND-NUMBER          PIC ZZ9.
-           05                          PIC X VALUE '/'.
-           05 OUT-FUND-NAME            PIC X(25).
-           05                          PIC X(7) VALUE SPACES.
-           05 OUT-ENDOWMT-AMT          PIC $$$,$$$,$$9.99.
-           05                          PIC X(23) VALUE SPACES.
-           05 NEG-PAREN-OPEN-2         PIC X VALUE SPACES.
-           05 OUT-ENDOWMT-CHG-AMT      PIC $$$,$$$,$$9.99.
-           05 NEG-PAREN-CLOSE-2        PIC X VALUE SPACES.
-           05                          PIC X(10) VALUE SPACES.
-           05 OUT-NEW-ENDOWMT-AMT      PIC $$$,$$$,$$9.99.
-
-       01  OUTPUT-ENDOWMT-NF-LINE.
-           05 OUT-NF-ORCHESTRA-NME     PIC X(45).
-           05                          PIC X(7) VALUE SPACES.
-           05                          PIC X(40) VALUE
-                            'UNKNOWN ORCHESTRA  DEPOSIT NOT PROCESSED'.
-           05                          PIC X(40) VALUE SPACES.
-
-       01  OUTPUT-FUND-NF-LINE-1.
-           05 OUT-FUND-NF-ORCH-NME     PIC X(45).
-           05                          PIC X(26) VALUE SPACES.
-           05                          PIC X(13) VALUE 'NOT PROCESSED'.
-           05                          PIC X(48) VALUE SPACES.
-
-       01  OUTPUT-FUND-NF-LINE-2.
-           05                          PIC X(19) VALUE
-                                                 'FUND NUMBER/NAME: '.
-           05 OUT-FUND-NF-NBR          PIC ZZ9.
-           05                          PIC X VALUE '/'.
-           05                          PIC X(25) VALUE
-                                          '** FUND NBR NOT FOUND ***'.
-           05                          PIC X(74) VALUE SPACES.
-
-       01  ENDOWMT-TTLS-HEADER.
-           05                          PIC X(47) VALUE SPACES.
-           05                          PIC X(37) VALUE
-                               '----------------------               '.
-           05                          PIC X(48) VALUE
-                    '------------------------  ----------------------'.
-
-       01  OUTPUT-ENDOWMT-TTLS-LN-1.
-           05                          PIC X(14) VALUE 'TRANSACTIONS: '.
-           05 OUT-TRAN-CTR             PIC ZZ9.
-           05                          PIC X(15) VALUE SPACES.
-           05                          PIC X(15) VALUE
-                                                     'SHARE TOTALS:'.
-           05 OUT-TOT-SHARE-AMT        PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.9999.
-           05                          PIC X(16) VALUE SPACES.
-           05 OUT-TOT-SHARE-CHG-AMT    PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.9999.
-           05                          PIC XXX VALUE SPACES.
-           05 OUT-TOT-NEW-SHARE-AMT    PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.9999.
-
-       01  OUTPUT-ENDOWMT-TTLS-LN-2.
-           05                          PIC X(31) VALUE SPACES.
-           05                          PIC X(21) VALUE
-                                                'DOLLAR TOTALS:       '.
-           05 OUT-TOT-ENDOWMT-AMT      PIC $$,$$$,$$$,$$9.99.
-           05                          PIC X(22) VALUE SPACES.
-           05 OUT-TOT-ENDOWMT-CHG-AMT  PIC $$,$$$,$$$,$$9.99.
-           05                          PIC X(8) VALUE SPACES.
-           05 OUT-TOT-NEW-ENDOWMT-AMT  PIC $$,$$$,$$$,$$9.99.
-
-      *
-      *    LOW ENDOWMENT VARS
-      *
-
-       01  OUTPUT-LE-COL-HDR-1.
-           05                          PIC X(14) VALUE 'ORCHESTRA NAME'.
-           05                          PIC X(35) VALUE SPACES.
-           05                          PIC X(24) VALUE
-                                            'FUND NUMBER    FUND NAME'.
-           05                          PIC X(20) VALUE SPACES.
-           05                          PIC X(39) VALUE
-                             'CURRENT SHARE AMOUNT      CURRENT VALUE'.
-
-       01  OUTPUT-LE-COL-HDR-2.
-           05                          PIC X(45) VALUE
-                       '---------------------------------------------'.
-           05                          PIC X(19) VALUE
-                                                 '    -----------    '.
-           05                          PIC X(29) VALUE
-                                       '-------------------------    '.
-           05                          PIC X(39) VALUE
-                             '--------------------    ---------------'.
-
-       01  OUTPUT-LE-LINE.
-           05 OUT-LE-ORCH-NME          PIC X(45).
-           05                          PIC X(12) VALUE SPACES.
-           05 OUT-LE-FUND-NUM          PIC 999.
-           05                          PIC X(4) VALUE SPACES.
-           05 OUT-LE-FUND-NME          PIC X(25).
-           05                          PIC X(5) VALUE SPACES.
-           05 OUT-LE-SHARE-AMT         PIC ZZ,ZZZ,ZZZ,ZZ9.9999.
-           05                          PIC X(5) VALUE SPACES.
-           05 OUT-LE-ENDOWMT-AMT       PIC $$$,$$$,$$9.99.
-
-
-       PROCEDURE DIVISION.
-
-       0000-MAIN.
-
-      ****************************************************************
-      *    CONTROLS THE FLOW OF THE PROGRAM BY PROCESSING RELEVANT   *
-      *    FILES AND CALLING SUBROUTINES TO HANDLE THEIR DATA        *
-      ****************************************************************
-
-           PERFORM 0050-GET-DATE.
-
-           OPEN INPUT TRANS-FILE
-                OUTPUT LOWEND-FILE
-                OUTPUT REPORT-FILE.
-
-           PERFORM 0100-RETRIEVE-ORCHESTRAS.
-
-           MOVE 'N' TO EOF-FLAG.
-
-           PERFORM 0150-RETRIEVE-FUNDS.
-
-           MOVE 'N' TO EOF-FLAG.
-
-           READ TRANS-FILE
-              AT END MOVE 'Y' TO EOF-FLAG.
-
-           PERFORM 0200-PROCESS-TRANSACTION
-              UNTIL EOF-FLAG = 'Y'.
-
-           PERFORM 0900-PRINT-TOTALS.
-
-           CLOSE LOWEND-FILE.
-
-           OPEN INPUT LOWEND-FILE.
-
-           MOVE 'N' TO EOF-FLAG.
-
-           READ LOWEND-FILE
-              AT END MOVE 'Y' TO EOF-FLAG.
-
-           MOVE 16 TO LINE-CTR.
-
-           MOVE 0 TO PAGE-CTR.
-
-           MOVE '     LOW INVESTMENT REPORT' TO HEADER-TITLE.
-
-           PERFORM 1000-PRINT-LE-RECORDS
-              UNTIL EOF-FLAG = 'Y'.
-
-           CLOSE TRANS-FILE
-                 LOWEND-FILE
-                 REPORT-FILE.
-
-           GOBACK.
-
-       0000-EXIT. EXIT.
-
-       0050-GET-DATE.
-
-      **************************************************************
-      *    RETRIEVES CURRENT DATE USING CURRENT-DATE FUNCTION      *
-      *    AND MOVES THAT DATA TO THE HEADDERS THAT NEED IT        *
-      **************************************************************
-
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-FIELDS.
-
-           MOVE CORR CURRENT-DATE TO PAGE-HEADER-1.
-
-           MOVE CORR CURRENT-TIME TO PAGE-HEADER-2.
-
-       0050-EXIT. EXIT.
-
-       0100-RETRIEVE-ORCHESTRAS.
-
-      **************************************************************
-      *    RETRIEVES DATA FROM THE ORCHESTRA-FILE AND SAVES IT     *
-      *    INTO THE ORCHS-TBL.                                     *
-      **************************************************************
-
-           MOVE 'BLDORCH' TO SUBPROGRAM.
-
-           CALL SUBPROGRAM USING ORCHS-TBL.
-
-       0100-EXIT. EXIT.
-
-       0150-RETRIEVE-FUNDS.
-
-      **************************************************************
-      *    RETRIEVES DATA FROM THE FUND-FILE AND SAVES IT          *
-      *    INTO THE FUNDS-TBL.                                     *
-      **************************************************************
-
-           CALL 'BLDFUND' USING FUNDS-TBL.
-
-       0150-EXIT. EXIT.
-
-       0200-PROCESS-TRANSACTION.
-
-      **************************************************************
-      *    READS A TRANSACTION REQUEST FROM THE TRANS FILE, AND    *
-      *    IF THE REQUEST'S ORCHESTRA NAME MATCHES ONE IN THE      *
-      *    ORCHESTRA TABLE, MOVES TO PROCESS THE TRANSACTION.      *
-      *    IF NOT, AN ERROR LINE IS WRITTEN TO THE REPORT.         *
-      *                                                            *
-      *    ALSO PRINTS A PAGE HEADER EVERY 10 LINES.               *
-      **************************************************************
-
-           IF LINE-CTR = 10
-              PERFORM 0300-PRINT-PAGE-HEADER
-              MOVE 0 TO LINE-CTR
-           END-IF.
-
-           ADD 1 TO LINE-CTR.
-
-
-           SET ORCH-NDX TO 1.
-
-           SEARCH TBL-ORCH-NTRY
-              AT END
-                 PERFORM 0450-PROCESS-ORCHESTRA-NOT-FOUND
-              WHEN TBL-ORCH-NME (ORCH-NDX) = IN-ORCH-NME OF TRAN-RECORD
-                 PERFORM 0400-PROCESS-ORCHESTRA-FOUND
-           END-SEARCH.
-
-           READ TRANS-FILE
-              AT END MOVE 'Y' TO EOF-FLAG
-           END-READ.
-
-       0200-EXIT. EXIT.
-
-       0300-PRINT-PAGE-HEADER.
-
-      **************************************************************
-      *    PRINTS A PAGE HEADER FOR THE REGULAR TRANSACTION REPORT.*
-      **************************************************************
-
-           ADD 1 TO PAGE-CTR.
-
-           MOVE PAGE-CTR TO OUT-PAGE-CTR.
-
-           MOVE PAGE-HEADER-1 TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER PAGE.
-
-           MOVE PAGE-HEADER-2 TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER 1.
-
-           MOVE ENDOWMT-COL-HDR-1 TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER 2.
-
-           MOVE ENDOWMT-COL-HDR-2 TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER 1.
-
-           MOVE ENDOWMT-COL-HDR-3 TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER 1.
-
-       0300-EXIT. EXIT.
-
-       0400-PROCESS-ORCHESTRA-FOUND.
-
-      **************************************************************
-      *    CHECKS IF THE FUND NUMBER OF THE TRANSACTION BELONGS    *
-      *    TO ONE IN THE FUND LIST, MOVING TO PROCESS THE          *
-      *    TRANSACTION IF SO.                                      *
-      *    IF NOT, PRINTS AN ERROR LINE TO THE REPORT.             *
-      **************************************************************
-
-           SEARCH ALL TBL-FUND-NTRY
-              AT END PERFORM 0520-FUND-NOT-FOUND
-              WHEN TBL-FUND-NBR(FUND-NDX) = TBL-INV-FUND-NBR(ORCH-NDX)
-                 PERFORM 0510-FUND-FOUND
-           END-SEARCH.
-
-       0400-EXIT. EXIT.
-
-       0450-PROCESS-ORCHESTRA-NOT-FOUND.
-
-      **************************************************************
-      *    PRINTS AN APPROPRIATE ERROR LINE FOR AN ORCHESTRA       *
-      *    THAT IS NOT ON RECORD TO THE REPORT.                    *
-      **************************************************************
-
-           MOVE IN-ORCH-NME OF TRAN-RECORD TO OUT-NF-ORCHESTRA-NME.
-
-           MOVE OUTPUT-ENDOWMT-NF-LINE TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER 2.
-
-       0450-EXIT. EXIT.
-
-       0510-FUND-FOUND.
-
-      **************************************************************
-      *    DOES THE FOLLOWING:                                     *
-      *    - INCREMENTS TRANSACTION COUNTER.                       *
-      *    - CALCULATES THE INITIAL SHARE AMOUNT FOR THE CURRENT   *
-      *      TRANSACTION AND INCREMENTS ITS CORRESPONDING TOTAL    *
-      *      FIELD.                                                *
-      *    - CALLS THE APPROPRIATE ROUTINE TO PROCESS THE REQUESTED*
-      *      TRANSACTION.                                          *
-      *    - CALL THE APPROPRIATE ROUTINE IF THE NEW ENDOWMENT     *
-      *      AMOUNT IS LOW.                                        *
-      **************************************************************
-
-           MOVE 'CALCSHRS' TO SUBPROGRAM.
-
-           ADD 1 TO TRAN-CTR.
-
-           IF NOT IN-TRAN-TYPE = 'C'
-              MOVE IN-ENDOWMT-CHG-AMT TO ENDOWMT-CHG-AMT
-           END-IF.
-
-           CALL SUBPROGRAM USING TBL-ENDOWMT-AMT(ORCH-NDX)
-                                 TBL-FUND-SHR-PRC(FUND-NDX)
-                                 SHARE-AMT.
-
-           COMPUTE TOT-SHARE-AMT ROUNDED =
-              SHARE-AMT + TOT-SHARE-AMT.
-
-
-           IF IN-TRAN-TYPE = 'D'
-              PERFORM 0600-DEPOSIT-TRANSACTION
-           END-IF.
-
-           IF IN-TRAN-TYPE = 'W'
-              PERFORM 0610-WITHDRAWL-TRANSACTION
-           END-IF.
-
-           IF IN-TRAN-TYPE = 'C'
-              PERFORM 0620-CGI-TRANSACTION
-           END-IF.
-
-           IF IN-TRAN-TYPE = 'E'
-              PERFORM 0630-EXG-OUT-TRANSACTION
-           END-IF.
-
-           IF IN-TRAN-TYPE = 'T'
-              PERFORM 0640-TRANS-OUT-TRANSACTION
-           END-IF.
-
-
-           IF NEW-ENDOWMT-AMT < 1000000
-              PERFORM 0800-PROCESS-LE-RECORD
-           END-IF.
-
-       0510-EXIT. EXIT.
-
-       0520-FUND-NOT-FOUND.
-
-      **************************************************************
-      *    PRINTS AN APPROPRIATE ERROR LINE FOR A FUND             *
-      *    THAT IS NOT ON RECORD TO THE REPORT.                    *
-      **************************************************************
-
-           MOVE IN-ORCH-NAME TO OUT-FUND-NF-ORCH-NME.
-
-           MOVE TBL-INV-FUND-NBR(ORCH-NDX) TO OUT-FUND-NF-NBR.
-
-           MOVE OUTPUT-FUND-NF-LINE-1 TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER 2.
-
-           MOVE OUTPUT-FUND-NF-LINE-2 TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER 1.
-
-       0520-EXIT. EXIT.
-
-       0600-DEPOSIT-TRANSACTION.
-
-      **************************************************************
-      *    PROCESSES A DEPOSIT TRANSACTION WHILE INCREMENTING      *
-      *    THE RELEVANT TOTALS FIELDS, CALLING THE APPROPRIATE     *
-      *    PRINT METHOD WHEN FINISHED.                             *
-      **************************************************************
-
-           CALL SUBPROGRAM USING ENDOWMT-CHG-AMT
-                                 TBL-FUND-SHR-PRC(FUND-NDX)
-                                 SHARE-CHG-AMT.
-
-           COMPUTE NEW-ENDOWMT-AMT ROUNDED =
-              TBL-ENDOWMT-AMT(ORCH-NDX) + ENDOWMT-CHG-AMT.
-
-           CALL SUBPROGRAM USING NEW-ENDOWMT-AMT
-                                 TBL-FUND-SHR-PRC(FUND-NDX)
-                                 NEW-SHARE-AMT.
-
-           COMPUTE TOT-ENDOWMT-AMT ROUNDED =
-              TBL-ENDOWMT-AMT(ORCH-NDX) + TOT-ENDOWMT-AMT.
-
-           COMPUTE TOT-ENDOWMT-CHG-AMT ROUNDED =
-              ENDOWMT-CHG-AMT + TOT-ENDOWMT-CHG-AMT.
-
-           COMPUTE TOT-SHARE-CHG-AMT ROUNDED =
-              TOT-SHARE-CHG-AMT + SHARE-CHG-AMT.
-
-           COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
-              NEW-ENDOWMT-AMT + TOT-NEW-ENDOWMT-AMT.
-
-           COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
-              NEW-SHARE-AMT + TOT-NEW-SHARE-AMT.
-
-           MOVE 'DEPOSIT' TO OUT-TRAN-TYPE.
-
-           PERFORM 0700-PRINT-ENDOWMENT-LINE.
-
-       0600-EXIT. EXIT.
-
-       0610-WITHDRAWL-TRANSACTION.
-
-      **************************************************************
-      *    PROCESSES A WITHDRAWL TRANSACTION REQUEST.              *
-      *    IF WITHDRAWL DOES NOT GO BELOW THE USUFRUCTUARY LIMIT   *
-      *    FOR THE ORCHESTRA, PROCESS AS NORMAL AND CALL THE       *
-      *    REGULAR PRINT METHOD.                                   *
-      *    IF NOT, DOESN'T PERFORM TRANSACTION AND CALLS THE ERROR *
-      *    PRINT METHOD.                                           *
-      *    THE RELEVANT TOTALS FIELDS WILL BE INCREMENTED          *
-      *    APPROPRIATELY.                                          *
-      **************************************************************
-
-           COMPUTE NEW-ENDOWMT-AMT ROUNDED =
-              TBL-ENDOWMT-AMT(ORCH-NDX) - ENDOWMT-CHG-AMT.
-
-           COMPUTE TOT-ENDOWMT-AMT ROUNDED =
-              TBL-ENDOWMT-AMT(ORCH-NDX) + TOT-ENDOWMT-AMT.
-
-           IF NEW-ENDOWMT-AMT < TBL-ENDOWMT-USUF-LMT(ORCH-NDX)
-               MOVE 'WITHDRAWAL NOT PROCESSED' TO OUT-TRAN-TYPE-ERR
-               PERFORM 0750-PRINT-ERROR-ENDOWMENT-LINE
-               COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
-                   TBL-ENDOWMT-AMT(ORCH-NDX) + TOT-NEW-ENDOWMT-AMT
-               MOVE TBL-ENDOWMT-AMT(ORCH-NDX) TO NEW-ENDOWMT-AMT
-               MOVE SHARE-AMT TO NEW-SHARE-AMT
-               COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
-                    NEW-SHARE-AMT + TOT-NEW-SHARE-AMT
-           ELSE
-               SUBTRACT ENDOWMT-CHG-AMT FROM TOT-ENDOWMT-CHG-AMT
-               CALL SUBPROGRAM USING NEW-ENDOWMT-AMT
-                                     TBL-FUND-SHR-PRC(FUND-NDX)
-                                     NEW-SHARE-AMT
-               CALL SUBPROGRAM USING ENDOWMT-CHG-AMT
-                                     TBL-FUND-SHR-PRC(FUND-NDX)
-                                     SHARE-CHG-AMT
-               COMPUTE TOT-SHARE-CHG-AMT ROUNDED =
-                    TOT-SHARE-CHG-AMT - SHARE-CHG-AMT
-               COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
-                    NEW-ENDOWMT-AMT + TOT-NEW-ENDOWMT-AMT
-               COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
-                    NEW-SHARE-AMT + TOT-NEW-SHARE-AMT
-               MOVE 'WITHDRAWAL' TO OUT-TRAN-TYPE
-               MOVE '(' TO NEG-PAREN-OPEN-1
-               MOVE ')' TO NEG-PAREN-CLOSE-1
-               MOVE '(' TO NEG-PAREN-OPEN-2
-               MOVE ')' TO NEG-PAREN-CLOSE-2
-               PERFORM 0700-PRINT-ENDOWMENT-LINE
-               MOVE ' ' TO NEG-PAREN-OPEN-1
-               MOVE ' ' TO NEG-PAREN-CLOSE-1
-               MOVE ' ' TO NEG-PAREN-OPEN-2
-               MOVE ' ' TO NEG-PAREN-CLOSE-2
-           END-IF.
-
-       0610-EXIT. EXIT.
-
-       0620-CGI-TRANSACTION.
-
-      **************************************************************
-      *    PROCESSES A CAPITAL GAINS INCREASE TRANSACTION,         *
-      *    USING THE APPROPRIATE PERCENTAGE RATE WHILE INCREMENTING*
-      *    THE RELEVANT TOTALS FIELDS, CALLING THE APPROPRIATE     *
-      *    PRINT METHOD WHEN FINISHED.                             *
-      **************************************************************
-
-           IF TBL-CAP-GAINS-PCT-FLG(ORCH-NDX) = 1
-               COMPUTE ENDOWMT-CHG-AMT ROUNDED =
-                   TBL-ENDOWMT-AMT(ORCH-NDX) *
-                   TBL-FUND-CAP-GAINS-PCT(FUND-NDX, 1)
-           END-IF.
-
-           IF TBL-CAP-GAINS-PCT-FLG(ORCH-NDX) = 2
-               COMPUTE ENDOWMT-CHG-AMT ROUNDED =
-                   TBL-ENDOWMT-AMT(ORCH-NDX) *
-                   TBL-FUND-CAP-GAINS-PCT(FUND-NDX, 2)
-           END-IF.
-
-           IF TBL-CAP-GAINS-PCT-FLG(ORCH-NDX) = 3
-               COMPUTE ENDOWMT-CHG-AMT ROUNDED =
-                   TBL-ENDOWMT-AMT(ORCH-NDX) *
-                   TBL-FUND-CAP-GAINS-PCT(FUND-NDX, 3)
-           END-IF.
-
-           IF TBL-CAP-GAINS-PCT-FLG(ORCH-NDX) = 4
-               COMPUTE ENDOWMT-CHG-AMT ROUNDED =
-                   TBL-ENDOWMT-AMT(ORCH-NDX) *
-                   TBL-FUND-CAP-GAINS-PCT(FUND-NDX, 4)
-           END-IF.
-
-           CALL SUBPROGRAM USING ENDOWMT-CHG-AMT
-                                 TBL-FUND-SHR-PRC(FUND-NDX)
-                                 SHARE-CHG-AMT.
-
-           COMPUTE NEW-ENDOWMT-AMT ROUNDED =
-               TBL-ENDOWMT-AMT(ORCH-NDX) + ENDOWMT-CHG-AMT.
-
-           CALL SUBPROGRAM USING NEW-ENDOWMT-AMT
-                                 TBL-FUND-SHR-PRC(FUND-NDX)
-                                 NEW-SHARE-AMT.
-
-           COMPUTE TOT-ENDOWMT-AMT ROUNDED =
-               TBL-ENDOWMT-AMT(ORCH-NDX) + TOT-ENDOWMT-AMT.
-
-           COMPUTE TOT-ENDOWMT-CHG-AMT ROUNDED =
-               ENDOWMT-CHG-AMT + TOT-ENDOWMT-CHG-AMT.
-
-           COMPUTE TOT-SHARE-CHG-AMT ROUNDED =
-               SHARE-CHG-AMT + TOT-SHARE-CHG-AMT.
-
-           COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
-               NEW-ENDOWMT-AMT + TOT-NEW-ENDOWMT-AMT.
-
-           COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
-               NEW-SHARE-AMT + TOT-NEW-SHARE-AMT.
-
-           MOVE 'REINVESTMENT' TO OUT-TRAN-TYPE.
-
-           PERFORM 0700-PRINT-ENDOWMENT-LINE.
-
-       0620-EXIT. EXIT.
-
-       0630-EXG-OUT-TRANSACTION.
-
-      **************************************************************
-      *    PROCESSES AN EXCHANGE OUT TRANSACTION REQUEST.          *
-      *    IF THE CHANGE AMOUNT DOES NOT GO BELOW THE USUFRUCTUARY *
-      *    LIMIT FOR THE ORCHESTRA, PROCESS AS NORMAL AND CALL THE *
-      *    REGULAR PRINT METHOD.                                   *
-      *    IF NOT, DOESN'T PERFORM TRANSACTION AND CALLS THE ERROR *
-      *    PRINT METHOD.                                           *
-      *    THE RELEVANT TOTALS FIELDS WILL BE INCREMENTED          *
-      *    APPROPRIATELY.                                          *
-      **************************************************************
-
-           COMPUTE NEW-ENDOWMT-AMT ROUNDED =
-              TBL-ENDOWMT-AMT(ORCH-NDX) - ENDOWMT-CHG-AMT.
-
-           COMPUTE TOT-ENDOWMT-AMT ROUNDED =
-              TBL-ENDOWMT-AMT(ORCH-NDX) + TOT-ENDOWMT-AMT.
-
-           IF NEW-ENDOWMT-AMT < TBL-ENDOWMT-USUF-LMT(ORCH-NDX)
-               MOVE 'EXCHANGE OUT NOT PROCESSED' TO OUT-TRAN-TYPE-ERR
-               PERFORM 0750-PRINT-ERROR-ENDOWMENT-LINE
-               COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
-                   TBL-ENDOWMT-AMT(ORCH-NDX) + TOT-NEW-ENDOWMT-AMT
-               MOVE TBL-ENDOWMT-AMT(ORCH-NDX) TO NEW-ENDOWMT-AMT
-               MOVE SHARE-AMT TO NEW-SHARE-AMT
-               COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
-                    NEW-SHARE-AMT + TOT-NEW-SHARE-AMT
-           ELSE
-               SUBTRACT ENDOWMT-CHG-AMT FROM TOT-ENDOWMT-CHG-AMT
-               CALL SUBPROGRAM USING NEW-ENDOWMT-AMT
-                                     TBL-FUND-SHR-PRC(FUND-NDX)
-                                     NEW-SHARE-AMT
-               CALL SUBPROGRAM USING ENDOWMT-CHG-AMT
-                                     TBL-FUND-SHR-PRC(FUND-NDX)
-                                     SHARE-CHG-AMT
-               COMPUTE TOT-SHARE-CHG-AMT ROUNDED =
-                    TOT-SHARE-CHG-AMT - SHARE-CHG-AMT
-               COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
-                    NEW-ENDOWMT-AMT + TOT-NEW-ENDOWMT-AMT
-               COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
-                    NEW-SHARE-AMT + TOT-NEW-SHARE-AMT
-               MOVE 'EXCHANGE OUT' TO OUT-TRAN-TYPE
-               MOVE '(' TO NEG-PAREN-OPEN-1
-               MOVE ')' TO NEG-PAREN-CLOSE-1
-               MOVE '(' TO NEG-PAREN-OPEN-2
-               MOVE ')' TO NEG-PAREN-CLOSE-2
-               PERFORM 0700-PRINT-ENDOWMENT-LINE
-               MOVE ' ' TO NEG-PAREN-OPEN-1
-               MOVE ' ' TO NEG-PAREN-CLOSE-1
-               MOVE ' ' TO NEG-PAREN-OPEN-2
-               MOVE ' ' TO NEG-PAREN-CLOSE-2
-           END-IF.
-
-       0630-EXIT. EXIT.
-
-       0640-TRANS-OUT-TRANSACTION.
-
-      **************************************************************
-      *    PROCESSES A TRANSFER OUT TRANSACTION REQUEST.           *
-      *    IF THE CHANGE AMOUNT DOES NOT GO BELOW THE USUFRUCTUARY *
-      *    LIMIT FOR THE ORCHESTRA, PROCESS AS NORMAL AND CALL THE *
-      *    REGULAR PRINT METHOD.                                   *
-      *    IF NOT, DOESN'T PERFORM TRANSACTION AND CALLS THE ERROR *
-      *    PRINT METHOD.                                           *
-      *    THE RELEVANT TOTALS FIELDS WILL BE INCREMENTED          *
-      *    APPROPRIATELY.                                          *
-      **************************************************************
-
-           COMPUTE NEW-ENDOWMT-AMT ROUNDED =
-              TBL-ENDOWMT-AMT(ORCH-NDX) - ENDOWMT-CHG-AMT.
-
-           COMPUTE TOT-ENDOWMT-AMT ROUNDED =
-              TBL-ENDOWMT-AMT(ORCH-NDX) + TOT-ENDOWMT-AMT.
-
-           IF NEW-ENDOWMT-AMT < TBL-ENDOWMT-USUF-LMT(ORCH-NDX)
-               MOVE 'TRANSFER OUT NOT PROCESSED' TO OUT-TRAN-TYPE-ERR
-               PERFORM 0750-PRINT-ERROR-ENDOWMENT-LINE
-               COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
-                   TBL-ENDOWMT-AMT(ORCH-NDX) + TOT-NEW-ENDOWMT-AMT
-               MOVE TBL-ENDOWMT-AMT(ORCH-NDX) TO NEW-ENDOWMT-AMT
-               MOVE SHARE-AMT TO NEW-SHARE-AMT
-               COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
-                    NEW-SHARE-AMT + TOT-NEW-SHARE-AMT
-           ELSE
-               SUBTRACT ENDOWMT-CHG-AMT FROM TOT-ENDOWMT-CHG-AMT
-               COMPUTE NEW-SHARE-AMT ROUNDED =
-                    NEW-ENDOWMT-AMT / TBL-FUND-SHR-PRC(FUND-NDX)
-               CALL SUBPROGRAM USING NEW-ENDOWMT-AMT
-                                     TBL-FUND-SHR-PRC(FUND-NDX)
-                                     NEW-SHARE-AMT
-               CALL SUBPROGRAM USING ENDOWMT-CHG-AMT
-                                     TBL-FUND-SHR-PRC(FUND-NDX)
-                                     SHARE-CHG-AMT.
-               COMPUTE TOT-SHARE-CHG-AMT ROUNDED =
-                    TOT-SHARE-CHG-AMT - SHARE-CHG-AMT
-               COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
-                    NEW-ENDOWMT-AMT + TOT-NEW-ENDOWMT-AMT
-               COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
-                    NEW-SHARE-AMT + TOT-NEW-SHARE-AMT
-               MOVE 'TRANSFER OUT' TO OUT-TRAN-TYPE
-               MOVE '(' TO NEG-PAREN-OPEN-1
-               MOVE ')' TO NEG-PAREN-CLOSE-1
-               MOVE '(' TO NEG-PAREN-OPEN-2
-               MOVE ')' TO NEG-PAREN-CLOSE-2
-               PERFORM 0700-PRINT-ENDOWMENT-LINE
-               MOVE ' ' TO NEG-PAREN-OPEN-1
-               MOVE ' ' TO NEG-PAREN-CLOSE-1
-               MOVE ' ' TO NEG-PAREN-OPEN-2
-               MOVE ' ' TO NEG-PAREN-CLOSE-2
-           END-IF.
-
-       0640-EXIT. EXIT.
-
-       0700-PRINT-ENDOWMENT-LINE.
-
-      **************************************************************
-      *    PRINTS THE REPORT LINES FOR A SUCCESSFUL TRANSACTION.   *
-      **************************************************************
-
-           MOVE TBL-ORCH-NME(ORCH-NDX) TO OUT-ORCH-NME.
-
-           MOVE SHARE-AMT TO OUT-SHARE-AMT.
-
-           MOVE SHARE-CHG-AMT TO OUT-SHARE-CHG-AMT.
-
-           MOVE NEW-SHARE-AMT TO OUT-NEW-SHARE-AMT.
-
-           MOVE TBL-INV-FUND-NBR(ORCH-NDX) TO OUT-FUND-NUMBER.
-
-           MOVE TBL-FUND-NME(FUND-NDX) TO OUT-FUND-NAME.
-
-           MOVE TBL-ENDOWMT-AMT(ORCH-NDX) TO OUT-ENDOWMT-AMT.
-
-           MOVE ENDOWMT-CHG-AMT TO OUT-ENDOWMT-CHG-AMT.
-
-           MOVE NEW-ENDOWMT-AMT TO OUT-NEW-ENDOWMT-AMT.
-
-           MOVE OUTPUT-ENDOWOMT-LINE-1 TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER 2.
-
-           MOVE OUTPUT-ENDOWMT-LINE-2 TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER 1.
-
-       0700-EXIT. EXIT.
-
-       0750-PRINT-ERROR-ENDOWMENT-LINE.
-
-      **************************************************************
-      *    PRINTS THE REPORT LINES FOR AN UNCUCCESSFUL TRANSACTION.*
-      **************************************************************
-
-           MOVE TBL-ORCH-NME(ORCH-NDX) TO OUT-ORCH-NME-ERR.
-
-           MOVE SHARE-AMT TO OUT-SHARE-AMT-ERR.
-
-           MOVE SHARE-AMT TO OUT-NEW-SHARE-AMT-ERR.
-
-           MOVE TBL-INV-FUND-NBR(ORCH-NDX) TO OUT-FUND-NUMBER.
-
-           MOVE TBL-FUND-NME(FUND-NDX) TO OUT-FUND-NAME.
-
-           MOVE TBL-ENDOWMT-AMT(ORCH-NDX) TO OUT-ENDOWMT-AMT.
-
-           MOVE 0 TO OUT-ENDOWMT-CHG-AMT.
-
-           MOVE TBL-ENDOWMT-AMT(ORCH-NDX) TO OUT-NEW-ENDOWMT-AMT.
-
-           MOVE OUTPUT-ENDOWMT-LINE-1-ERR TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER 2.
-
-           MOVE OUTPUT-ENDOWMT-LINE-2 TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER 1.
-
-       0750-EXIT. EXIT.
-
-       0800-PROCESS-LE-RECORD.
-
-      **************************************************************
-      *    MOVES THE CURRENT ORCHESTRA BEING PROCESSED INTO THE    *
-      *    LOW ENDOWMENT FILE.                                     *
-      **************************************************************
-
-           MOVE TBL-ORCH-NME(ORCH-NDX) TO LE-ORCH-NME.
-
-           MOVE TBL-INV-FUND-NBR(ORCH-NDX) TO LE-FUND-NBR.
-
-           MOVE NEW-ENDOWMT-AMT TO LE-ENDOWMT-AMT.
-
-           WRITE LOW-ENDOWMT-RECORD.
-
-       0800-EXIT. EXIT.
-
-       0900-PRINT-TOTALS.
-
-      **************************************************************
-      *    PRINTS THE TOTALS LINES FOR THE REPORT.                 *
-      **************************************************************
-
-           MOVE TRAN-CTR TO OUT-TRAN-CTR.
-
-           MOVE TOT-SHARE-AMT TO OUT-TOT-SHARE-AMT.
-
-           MOVE TOT-SHARE-CHG-AMT TO OUT-TOT-SHARE-CHG-AMT.
-
-           MOVE TOT-NEW-SHARE-AMT TO OUT-TOT-NEW-SHARE-AMT.
-
-           MOVE TOT-ENDOWMT-AMT TO OUT-TOT-ENDOWMT-AMT.
-
-           MOVE TOT-ENDOWMT-CHG-AMT TO OUT-TOT-ENDOWMT-CHG-AMT.
-
-           MOVE TOT-NEW-ENDOWMT-AMT TO OUT-TOT-NEW-ENDOWMT-AMT.
-
-           MOVE ENDOWMT-TTLS-HEADER TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER 1.
-
-           MOVE OUTPUT-ENDOWMT-TTLS-LN-1 TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER 1.
-
-           MOVE OUTPUT-ENDOWMT-TTLS-LN-2 TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER 1.
-
-       0900-EXIT. EXIT.
-
-       1000-PRINT-LE-RECORDS.
-
-      **************************************************************
-      *    DOES THE FOLLOWING:                                     *
-      *    - PRINTS A PAGE HEADER EVERY 16 LINES.                  *
-      *    - CALCULATES THE SHARE AMOUNT FOR THE CURRENT LOW-      *
-      *      ENDOWMENT RECORD BEING PROCESSED.                     *
-      *    - PRINTS A LOW ENDOWMENT RECORD.                        *
-      **************************************************************
-
-           MOVE 'CALCSHRS' TO SUBPROGRAM.
-
-           IF LINE-CTR = 16
-              ADD 1 TO PAGE-CTR
-              MOVE PAGE-CTR TO OUT-PAGE-CTR
-              MOVE PAGE-HEADER-1 TO REPORT-LINE
-              WRITE REPORT-LINE AFTER PAGE
-              MOVE PAGE-HEADER-2 TO REPORT-LINE
-              WRITE REPORT-LINE AFTER 1
-              MOVE OUTPUT-LE-COL-HDR-1 TO REPORT-LINE
-              WRITE REPORT-LINE AFTER 2
-              MOVE OUTPUT-LE-COL-HDR-2 TO REPORT-LINE
-              WRITE REPORT-LINE AFTER 1
-              MOVE 0 TO LINE-CTR
-           END-IF.
-
-           ADD 1 TO LINE-CTR.
-
-
-           SEARCH ALL TBL-FUND-NTRY
-              WHEN TBL-FUND-NBR(FUND-NDX) = LE-FUND-NBR
-                 PERFORM 1050-GET-LE-FUND-INFO
-           END-SEARCH.
-
-           CALL SUBPROGRAM USING LE-ENDOWMT-AMT
-                                 FUND-SHR-PRC
-                                 SHARE-AMT.
-
-
-           MOVE LE-ORCH-NME TO OUT-LE-ORCH-NME.
-
-           MOVE LE-FUND-NBR TO OUT-LE-FUND-NUM.
-
-           MOVE SHARE-AMT TO OUT-LE-SHARE-AMT.
-
-           MOVE LE-ENDOWMT-AMT TO OUT-LE-ENDOWMT-AMT.
-
-           MOVE OUTPUT-LE-LINE TO REPORT-LINE.
-
-           WRITE REPORT-LINE AFTER 2.
-
-
-           READ LOWEND-FILE
-              AT END MOVE 'Y' TO EOF-FLAG.
-
-       1000-EXIT. EXIT.
-
-       1050-GET-LE-FUND-INFO.
-
-      **************************************************************
-      *    RETRIEVES THE FUND INFORMATION TO THE CURRENT           *
-      *    LOW ENDOWMENT RECORD BEING PROCESSED.                   *
-      **************************************************************
-
-           MOVE TBL-FUND-NME(FUND-NDX) TO OUT-LE-FUND-NME.
-
-           MOVE TBL-FUND-SHR-PRC(FUND-NDX) TO FUND-SHR-PRC.
-
-       1050-EXIT. EXIT.
\ No newline at end of file
+      ***************************************************************
+      *  FUNCTION: RETRIEVES INFORMATION ABOUT SEVERAL ORCHESTRAS   *
+      *            WITH MUTUAL FUNDS ALONG WITH THE MUTUAL FUNDS    *
+      *            THAT THEY USE AND TRANSACTION REQUESTS FOR THEM. *
+      *            IF THE TRANSACTION REQUESTS ARE VALID, THE       *
+      *            PROGRAM PROCESSES THEM AND OUTPUTS THE RESULTS,  *
+      *            PRINTING A LIST OF TOTALS AT THE END.            *
+      *                                                             *
+      *            ALSO OUTPUTS A LIST OF ORCHESTRAS WITH LOW       *
+      *            ENDOWMENT AMOUNTS.                               *
+      *                                                             *
+      *  INPUT:    ORCHFILE --                                      *
+      *            SEQUENTIAL FILE CONTAINING DATA FOR EACH         *
+      *            INDIVIDUAL ORCHESTRA.                            *
+      *            CONTAINS: NAME, BALANCE,                         *
+      *            CAPITAL GAINS PERCENT NUMBER, USUFRUCTUARY LIMIT,*
+      *            NUMBER OF THE FUND THAT IT USES.                 *
+      *                                                             *
+      *            FUNDFILE --                                      *
+      *            SEQUENTIAL FILE CONTAINING DATA ON EACH OF THE   *
+      *            AVAILIBLE MUTUAL FUNDS, ORDERED ASCENDINGLY BY   *
+      *            FUND NUMBER.                                     *
+      *            CONTAINS: FUND NUMBER, FUND NAME,                *
+      *            FUND SHARE PRICE, CAPITAL GAINS PERCENTS.        *
+      *                                                             *
+      *            TRANFILE --                                      *
+      *            SEQUENTIAL FILE CONTAINING TRANSACTION REQUESTS  *
+      *            FOR THE SEVERAL ORCHESTRAS.                      *
+      *            CONTAINS: ORCHESTRA NAME, TRANSACTION TYPE FLAG, *
+      *            ENDOWMENT CHANGE AMOUNT.                         *
+      *                                                             *
+      *  OUTPUT:   RPTFILE --                                       *
+      *            OUTPUT TABLE CONTAINING INFORMATION ABOUT EACH   *
+      *            TRANSACTION ALONG WITH TOTALS. ALSO CONTAINS A   *
+      *            LIST OF ORCHESTRAS WITH ENDOWMENTS LESS THAN $1M.*
+      *            TRANSACTION INFORMATION INCLUDES: ORCHESTRA NAME,*
+      *            FUND NAME AND NUMBER,                            *
+      *            INITIAL SHARE AND ENDOWMENT AMOUNT,              *
+      *            TRANSACTION TYPE, SHARE / ENDOWMENT CHANGE AMT,  *
+      *            NEW SHARE / ENDOWMENT AMOUNT.                    *
+      *            TRANSACTION TOTALS INCLUDE:                      *
+      *            # TRANSACTIONS PROCESSED,                        *
+      *            INITIAL SHARES/ENDOWMENTS,                       *
+      *            SHARE/ENDOWMENT CHANGES, NEW SHARES/ENDOWMENTS   *
+      *            LOW ENDOWMENT REPORT INCLUDES:                   *
+      *            ORCHESTRA NAME, FUND #, FUND NAME, SHARE AMOUNT, *
+      *            ENDOWMENT AMOUNT                                 *
+      *                                                             *
+      *  IN/OUTPUT: LEFILE --                                       *
+      *            FILE THAT ACTS AS TEMPORARY STORAGE FOR          *
+      *            ORCHESTRAS WITH LOW ENDOWMENTS.                  *
+      *                                                             *
+      *  ENTRY CONDITIONS: NONE                                     *
+      *                                                             *
+      *  EXIT CONDITIONS: NONE                                      *
+      *                                                             *
+      *  NOTES:    NONE                                             *
+      ***************************************************************
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.   ENDOWMT5.
+       AUTHOR.       MITCHELL TRAFTON.
+       DATE-WRITTEN. 11/30/2020.
+       DATE-COMPILED.
+
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT TRANS-FILE ASSIGN TO TRANFILE.
+           SELECT LOWEND-FILE ASSIGN TO LEFILE.
+           SELECT REPORT-FILE ASSIGN TO RPTFILE.
+           SELECT AUDIT-FILE ASSIGN TO AUDITFILE.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+
+           COPY TRANREC.
+           05                          PIC X(8).
+
+       FD  LOWEND-FILE
+           RECORDING MODE IS F.
+
+           COPY LEREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+
+       01  REPORT-LINE                 PIC X(132).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+
+           COPY CKPTREC.
+
+       WORKING-STORAGE SECTION.
+
+      *
+      * TABLES FROM COPY LIB
+      *
+           COPY ORCHTBL.
+
+       01  FUNDS-TBL.
+           05 TBL-FUND-CTR             PIC S9(3) BINARY SYNC VALUE 0.
+           05 TBL-FUND-NTRY            OCCURS 1 TO 999
+                                       DEPENDING ON TBL-FUND-CTR
+                                       ASCENDING KEY TBL-FUND-NBR
+                                       INDEXED BY FUND-NDX.
+              COPY FUNDSTBL.
+
+      *
+      * PER-FUND ACTIVITY TOTALS, ONE ENTRY PER TBL-FUND-NTRY ENTRY,
+      * KEPT IN STEP WITH IT VIA "SET FACT-NDX TO FUND-NDX".
+      *
+
+       01  FUND-ACTIVITY-TBL.
+           05 FUND-ACT-NTRY            OCCURS 1 TO 999
+                                       DEPENDING ON TBL-FUND-CTR
+                                       INDEXED BY FACT-NDX.
+              10 FACT-TRAN-CTR         PIC 999 PACKED-DECIMAL
+                                            VALUE 0.
+              10 FACT-DEP-AMT          PIC 9(9)V99 PACKED-DECIMAL
+                                            VALUE 0.
+              10 FACT-WD-AMT           PIC 9(9)V99 PACKED-DECIMAL
+                                            VALUE 0.
+              10 FACT-REINV-AMT        PIC 9(9)V99 PACKED-DECIMAL
+                                            VALUE 0.
+              10 FACT-EXG-AMT          PIC 9(9)V99 PACKED-DECIMAL
+                                            VALUE 0.
+              10 FACT-TRANS-AMT        PIC 9(9)V99 PACKED-DECIMAL
+                                            VALUE 0.
+
+
+      *
+      * COUNTERS/FLAGS/MISC.
+      *
+
+       01  FLAGS.
+           05 EOF-FLAG                 PIC X VALUE 'N'.
+           05 NOT-FOUND-FLAG           PIC X VALUE 'N'.
+           05 CKPT-FILE-STATUS         PIC XX.
+           05 RESTARTED-FLAG           PIC X VALUE 'N'.
+           05 TRAILER-FOUND-FLAG       PIC X VALUE 'N'.
+           05 DUP-FOUND-FLAG           PIC X VALUE 'N'.
+           05 SEEN-TBL-FULL-FLAG       PIC X VALUE 'N'.
+           05 CKPT-FILE-INIT-FLAG      PIC X VALUE 'N'.
+           05 CKPT-BAL-CHANGED-FLAG    PIC X VALUE 'N'.
+           05 CKPT-NEW-DUP-FLAG        PIC X VALUE 'N'.
+           05 NORM-ALLOC-NBR           PIC 9.
+
+       01  CURRENT-DATE-FIELDS.
+           05  CURRENT-DATE.
+               10  CURRENT-YEAR        PIC 9(4).
+               10  CURRENT-MONTH       PIC 9(2).
+               10  CURRENT-DAY         PIC 9(2).
+           05  CURRENT-TIME.
+               10  CURRENT-HOUR        PIC 9(2).
+               10  CURRENT-MINUTE      PIC 9(2).
+               10  CURRENT-SECOND      PIC 9(2).
+               10  CURRENT-MS          PIC 9(2).
+           05  DIFF-FROM-GMT           PIC S9(4).
+
+      *
+      * EFFECTIVE-DATE DRIVES THE REPORT HEADERS AND THE AUDIT TRAIL.
+      * IT DEFAULTS TO TODAY (FROM CURRENT-DATE-FIELDS) BUT IS
+      * OVERRIDDEN BY THE FIRST TRANSACTION'S IN-BATCH-DATE WHEN ONE
+      * IS PRESENT, SO A REPROCESSED PRIOR-DAY TRANFILE STAMPS THE
+      * REPORT WITH THE DATE THE TRANSACTIONS ACTUALLY APPLY TO.
+      *
+
+       01  EFFECTIVE-DATE.
+           05  EFF-YEAR                PIC 9(4).
+           05  EFF-MONTH               PIC 9(2).
+           05  EFF-DAY                 PIC 9(2).
+
+       01  EFFECTIVE-DATE-FLAT REDEFINES EFFECTIVE-DATE
+                                    PIC 9(8).
+
+       01  COUNTERS.
+           05 TRAN-CTR                 PIC 999 PACKED-DECIMAL VALUE 0.
+           05 LINE-CTR                 PIC 99 BINARY SYNC VALUE 10.
+           05 PAGE-CTR                 PIC 99 PACKED-DECIMAL VALUE 0.
+           05 REC-CTR                  PIC 9(5) PACKED-DECIMAL VALUE 0.
+           05 DUP-CTR                  PIC 999 PACKED-DECIMAL VALUE 0.
+           05 EXPECTED-TRAN-CTR        PIC 9(5) PACKED-DECIMAL VALUE 0.
+
+       01  SUBPROGRAM                  PIC 9(8).
+
+      *
+      * RECORDS OF EVERY ORCHESTRA/TYPE/AMOUNT COMBINATION SEEN SO
+      * FAR THIS RUN, USED TO FLAG SUSPECTED DUPLICATE OR
+      * OUT-OF-SEQUENCE TRANSACTION REQUESTS BEFORE THEY POST.
+      *
+
+       01  SEEN-TRAN-TBL.
+           05 SEEN-TRAN-CTR            PIC S9(4) BINARY SYNC VALUE 0.
+           05 SEEN-TRAN-NTRY           OCCURS 1 TO 2000 TIMES
+                                       DEPENDING ON SEEN-TRAN-CTR
+                                       INDEXED BY SEEN-NDX.
+              10 SEEN-ORCH-NME         PIC X(45).
+              10 SEEN-TRAN-TYPE        PIC X.
+              10 SEEN-TRAN-AMT         PIC S9(9)V99.
+              10 SEEN-ALLOC-NBR        PIC 9.
+
+      *
+      *    TRANSACTION VARS
+      *
+
+       01  ENDOWMENT-TOALS.
+           05 TOT-ENDOWMT-AMT          PIC 9(9)V99 PACKED-DECIMAL
+                                            VALUE 0.
+           05 TOT-ENDOWMT-CHG-AMT      PIC S9(9)V99 PACKED-DECIMAL
+                                            VALUE 0.
+           05 TOT-NEW-ENDOWMT-AMT      PIC 9(9)V99 PACKED-DECIMAL
+                                            VALUE 0.
+
+       01  SHARE-TOTALS.
+           05 TOT-SHARE-AMT            PIC 9(13)V9(4) PACKED-DECIMAL
+                                            VALUE 0.
+           05 TOT-SHARE-CHG-AMT        PIC S9(13)V9(4) PACKED-DECIMAL
+                                            VALUE 0.
+           05 TOT-NEW-SHARE-AMT        PIC 9(13)V9(4) PACKED-DECIMAL
+                                            VALUE 0.
+
+       01  ENDOWMENT-DATA-INDIV.
+           05  ENDOWMT-CHG-AMT         PIC S9(9)V99 PACKED-DECIMAL.
+           05  NEW-ENDOWMT-AMT         PIC 9(9)V99 PACKED-DECIMAL.
+      *
+      *    ALLOC-ENDOWMT-AMT IS THE CURRENT TRANSACTION'S FUND
+      *    ALLOCATION'S SHARE OF THE ORCHESTRA'S COMBINED ENDOWMENT --
+      *    TBL-ENDOWMT-AMT(ORCH-NDX) PRORATED BY TBL-ALLOC-PCT FOR THE
+      *    SELECTED ALLOC-NDX -- SET ONCE PER TRANSACTION IN
+      *    0510-FUND-FOUND. NEW-COMBINED-ENDOWMT-AMT IS THE ORCHESTRA'S
+      *    WHOLE-ENDOWMENT BALANCE AFTER THIS CHANGE, USED ONLY TO TEST
+      *    THE USUFRUCTUARY LIMIT, WHICH PROTECTS THE ORCHESTRA'S
+      *    TOTAL POSITION ACROSS ALL ITS FUND ALLOCATIONS.
+      *
+           05  ALLOC-ENDOWMT-AMT       PIC 9(9)V99 PACKED-DECIMAL.
+           05  NEW-COMBINED-ENDOWMT-AMT
+                                       PIC 9(9)V99 PACKED-DECIMAL.
+
+       01  SHARE-DATA-INDIV.
+           05 SHARE-AMT                PIC 9(11)V9(4) PACKED-DECIMAL
+                                            VALUE 0.
+           05 SHARE-CHG-AMT            PIC S9(11)V9(4) PACKED-DECIMAL
+                                            VALUE 0.
+           05 NEW-SHARE-AMT            PIC 9(11)V9(4) PACKED-DECIMAL
+                                            VALUE 0.
+
+       01  FUND-SHR-PRC                PIC S9(3)V99 PACKED-DECIMAL.
+
+       01  PAGE-HEADER-1.
+           05 CURRENT-MONTH            PIC 99.
+           05                          PIC X VALUE '/'.
+           05 CURRENT-DAY              PIC 99.
+           05                          PIC X VALUE '/'.
+           05 CURRENT-YEAR             PIC 9999.
+           05                          PIC X(38) VALUE SPACES.
+           05                          PIC X(36) VALUE
+                                'ORCHESTRAL INVESTMENTS COMPANY, INC.'.
+           05                          PIC X(40).
+           05                          PIC X(6) VALUE 'PAGE: '.
+           05 OUT-PAGE-CTR             PIC Z9.
+
+       01  PAGE-HEADER-2.
+           05 CURRENT-HOUR             PIC 99.
+           05                          PIC X VALUE ':'.
+           05 CURRENT-MINUTE           PIC 99.
+           05                          PIC X(45) VALUE SPACES.
+           05 HEADER-TITLE             PIC X(31) VALUE
+                                     'MONTHLY INVESTMENT TRANSACTIONS'.
+           05                          PIC X(52) VALUE SPACES.
+
+       01  ENDOWMT-COL-HDR-1.
+           05                          PIC X(54) VALUE SPACES.
+           05                          PIC X(29) VALUE
+                                       'ENDOWMENT SHARE   TRANSACTION'.
+           05                          PIC X(49) VALUE
+                   '       TRANSACTION CHANGE     NEW ENDOWMENT SHARE'.
+
+       01  ENDOWMT-COL-HDR-2.
+           05                          PIC X(15) VALUE 'ORCHESTRA NAME'.
+           05                          PIC X(38) VALUE SPACES.
+           05                          PIC X(30) VALUE
+                                      'AMOUNT AND VALUE          TYPE'.
+           05                          PIC X(49) VALUE
+                   '   SHARE AMOUNT AND VALUE        AMOUNT AND VALUE'.
+
+       01  ENDOWMT-COL-HDR-3.
+           05                          PIC X(47) VALUE
+                     '-----------------------------------------------'.
+           05                          PIC X(36) VALUE
+                                '   -------------------  ------------'.
+           05                          PIC X(49) VALUE
+                   '   ----------------------     -------------------'.
+
+       01  ENDOWMT-COL-HDR-TTL.
+           05                          PIC X(47) VALUE SPACES.
+           05                          PIC X(37) VALUE
+                               '----------------------               '.
+           05                          PIC X(48) VALUE
+                    '------------------------  ----------------------'.
+
+       01  OUTPUT-ENDOWOMT-LINE-1.
+           05 OUT-ORCH-NME             PIC X(45).
+           05                          PIC X(5) VALUE SPACES.
+           05 OUT-SHARE-AMT            PIC ZZ,ZZZ,ZZZ,ZZ9.9999.
+           05                          PIC XX VALUE SPACES.
+           05 OUT-TRAN-TYPE            PIC X(12).
+           05                          PIC X(4) VALUE SPACES.
+           05 NEG-PAREN-OPEN-1         PIC X VALUE SPACES.
+           05 OUT-SHARE-CHG-AMT        PIC ZZ,ZZZ,ZZZ,ZZ9.9999.
+           05 NEG-PAREN-CLOSE-1        PIC X VALUE SPACES.
+           05                          PIC X(5) VALUE SPACES.
+           05 OUT-NEW-SHARE-AMT        PIC ZZ,ZZZ,ZZZ,ZZ9.9999.
+
+       01  OUTPUT-ENDOWMT-LINE-1-ERR.
+           05 OUT-ORCH-NME-ERR         PIC X(45).
+           05                          PIC X(5) VALUE SPACES.
+           05 OUT-SHARE-AMT-ERR        PIC ZZ,ZZZ,ZZZ,ZZ9.9999.
+           05                          PIC XX VALUE SPACES.
+           05 OUT-TRAN-TYPE-ERR        PIC X(26).
+           05                          PIC X(11) VALUE '   (0.0000)'.
+           05                          PIC X(8) VALUE SPACES.
+           05 OUT-NEW-SHARE-AMT-ERR    PIC ZZ,ZZZ,ZZZ,ZZ9.9999.
+
+       01  OUTPUT-ENDOWMT-LINE-2.
+           05                          PIC X(19) VALUE
+                                                 'FUND NUMBER/NAME: '.
+           05 OUT-FUND-NUMBER          PIC ZZ9.
+           05                          PIC X VALUE '/'.
+           05 OUT-FUND-NAME            PIC X(25).
+           05                          PIC X(7) VALUE SPACES.
+           05 OUT-ENDOWMT-AMT          PIC $$$,$$$,$$9.99.
+           05                          PIC X(23) VALUE SPACES.
+           05 NEG-PAREN-OPEN-2         PIC X VALUE SPACES.
+           05 OUT-ENDOWMT-CHG-AMT      PIC $$$,$$$,$$9.99.
+           05 NEG-PAREN-CLOSE-2        PIC X VALUE SPACES.
+           05                          PIC X(10) VALUE SPACES.
+           05 OUT-NEW-ENDOWMT-AMT      PIC $$$,$$$,$$9.99.
+
+       01  OUTPUT-ENDOWMT-NF-LINE.
+           05 OUT-NF-ORCHESTRA-NME     PIC X(45).
+           05                          PIC X(7) VALUE SPACES.
+           05                          PIC X(40) VALUE
+                            'UNKNOWN ORCHESTRA  DEPOSIT NOT PROCESSED'.
+           05                          PIC X(40) VALUE SPACES.
+
+       01  OUTPUT-FUND-NF-LINE-1.
+           05 OUT-FUND-NF-ORCH-NME     PIC X(45).
+           05                          PIC X(26) VALUE SPACES.
+           05                          PIC X(13) VALUE 'NOT PROCESSED'.
+           05                          PIC X(48) VALUE SPACES.
+
+       01  OUTPUT-FUND-NF-LINE-2.
+           05                          PIC X(19) VALUE
+                                                 'FUND NUMBER/NAME: '.
+           05 OUT-FUND-NF-NBR          PIC ZZ9.
+           05                          PIC X VALUE '/'.
+           05                          PIC X(25) VALUE
+                                          '** FUND NBR NOT FOUND ***'.
+           05                          PIC X(74) VALUE SPACES.
+
+       01  ENDOWMT-TTLS-HEADER.
+           05                          PIC X(47) VALUE SPACES.
+           05                          PIC X(37) VALUE
+                               '----------------------               '.
+           05                          PIC X(48) VALUE
+                    '------------------------  ----------------------'.
+
+       01  OUTPUT-ENDOWMT-TTLS-LN-1.
+           05                          PIC X(14) VALUE 'TRANSACTIONS: '.
+           05 OUT-TRAN-CTR             PIC ZZ9.
+           05                          PIC X(15) VALUE SPACES.
+           05                          PIC X(15) VALUE
+                                                     'SHARE TOTALS:'.
+           05 OUT-TOT-SHARE-AMT        PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.9999.
+           05                          PIC X(16) VALUE SPACES.
+           05 OUT-TOT-SHARE-CHG-AMT    PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.9999.
+           05                          PIC XXX VALUE SPACES.
+           05 OUT-TOT-NEW-SHARE-AMT    PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.9999.
+
+       01  OUTPUT-ENDOWMT-TTLS-LN-2.
+           05                          PIC X(31) VALUE SPACES.
+           05                          PIC X(21) VALUE
+                                                'DOLLAR TOTALS:       '.
+           05 OUT-TOT-ENDOWMT-AMT      PIC $$,$$$,$$$,$$9.99.
+           05                          PIC X(22) VALUE SPACES.
+           05 OUT-TOT-ENDOWMT-CHG-AMT  PIC $$,$$$,$$$,$$9.99.
+           05                          PIC X(8) VALUE SPACES.
+           05 OUT-TOT-NEW-ENDOWMT-AMT  PIC $$,$$$,$$$,$$9.99.
+
+      *
+      *    LOW ENDOWMENT VARS
+      *
+
+       01  OUTPUT-LE-COL-HDR-1.
+           05                          PIC X(14) VALUE 'ORCHESTRA NAME'.
+           05                          PIC X(35) VALUE SPACES.
+           05                          PIC X(24) VALUE
+                                            'FUND NUMBER    FUND NAME'.
+           05                          PIC X(20) VALUE SPACES.
+           05                          PIC X(39) VALUE
+                             'CURRENT SHARE AMOUNT      CURRENT VALUE'.
+
+       01  OUTPUT-LE-COL-HDR-2.
+           05                          PIC X(45) VALUE
+                       '---------------------------------------------'.
+           05                          PIC X(19) VALUE
+                                                 '    -----------    '.
+           05                          PIC X(29) VALUE
+                                       '-------------------------    '.
+           05                          PIC X(39) VALUE
+                             '--------------------    ---------------'.
+
+       01  OUTPUT-LE-LINE.
+           05 OUT-LE-ORCH-NME          PIC X(45).
+           05                          PIC X(12) VALUE SPACES.
+           05 OUT-LE-FUND-NUM          PIC 999.
+           05                          PIC X(4) VALUE SPACES.
+           05 OUT-LE-FUND-NME          PIC X(25).
+           05                          PIC X(5) VALUE SPACES.
+           05 OUT-LE-SHARE-AMT         PIC ZZ,ZZZ,ZZZ,ZZ9.9999.
+           05                          PIC X(5) VALUE SPACES.
+           05 OUT-LE-ENDOWMT-AMT       PIC $$$,$$$,$$9.99.
+
+      *
+      *    DUPLICATE / CONTROL-TOTAL RECONCILIATION VARS
+      *
+
+       01  OUTPUT-DUP-LINE.
+           05 OUT-DUP-ORCH-NME         PIC X(45).
+           05                          PIC X(7) VALUE SPACES.
+           05                          PIC X(40) VALUE
+                            'SUSPECTED DUPLICATE  TRANSACTION REJECT'.
+           05                          PIC X(40) VALUE SPACES.
+
+       01  OUTPUT-CONTROL-TOTALS-LINE.
+           05                          PIC X(14) VALUE 'RECORDS READ: '.
+           05 OUT-CTL-REC-CTR          PIC ZZZZ9.
+           05                          PIC X(5) VALUE SPACES.
+           05                          PIC X(13) VALUE 'DUPLICATES: '.
+           05 OUT-CTL-DUP-CTR          PIC ZZ9.
+           05                          PIC X(5) VALUE SPACES.
+           05                          PIC X(11) VALUE 'EXPECTED: '.
+           05 OUT-CTL-EXPECTED-CTR     PIC ZZZZ9.
+           05                          PIC X(5) VALUE SPACES.
+           05 OUT-CTL-RECON-STATUS     PIC X(25).
+
+       01  OUTPUT-SEEN-TBL-FULL-LINE.
+           05                          PIC X(60) VALUE
+               '*** WARNING: DUPLICATE TABLE FULL AT 2000 ENTRIES -- '.
+           05                          PIC X(60) VALUE
+               'DUPLICATE CHECKING DID NOT COVER REST OF RUN'.
+
+      *
+      *    PER-FUND ACTIVITY SUMMARY VARS
+      *
+
+       01  FUND-ACT-COL-HDR-1.
+           05                          PIC X(34) VALUE SPACES.
+           05                          PIC X(26) VALUE
+                                            'PER-FUND ACTIVITY SUMMARY'.
+           05                          PIC X(72) VALUE SPACES.
+
+       01  FUND-ACT-COL-HDR-2.
+           05                          PIC X(4)  VALUE 'FUND'.
+           05                          PIC X(3)  VALUE SPACES.
+           05                          PIC X(25) VALUE 'FUND NAME'.
+           05                          PIC X(6)  VALUE SPACES.
+           05                          PIC X(5)  VALUE 'TRANS'.
+           05                          PIC X(3)  VALUE SPACES.
+           05                          PIC X(14) VALUE 'DEPOSITS'.
+           05                          PIC X(14) VALUE 'WITHDRAWALS'.
+           05                          PIC X(14) VALUE 'REINVESTMENTS'.
+           05                          PIC X(14) VALUE 'EXCHANGES'.
+           05                          PIC X(14) VALUE 'TRANSFERS'.
+
+       01  FUND-ACT-LINE.
+           05 OUT-FA-FUND-NBR          PIC ZZ9.
+           05                          PIC X(4)  VALUE SPACES.
+           05 OUT-FA-FUND-NME          PIC X(25).
+           05                          PIC X(6)  VALUE SPACES.
+           05 OUT-FA-TRAN-CTR          PIC ZZ9.
+           05                          PIC X(5)  VALUE SPACES.
+           05 OUT-FA-DEP-AMT           PIC $$$,$$$,$$9.99.
+           05 OUT-FA-WD-AMT            PIC $$$,$$$,$$9.99.
+           05 OUT-FA-REINV-AMT         PIC $$$,$$$,$$9.99.
+           05 OUT-FA-EXG-AMT           PIC $$$,$$$,$$9.99.
+           05 OUT-FA-TRANS-AMT         PIC $$$,$$$,$$9.99.
+
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+
+      ****************************************************************
+      *    CONTROLS THE FLOW OF THE PROGRAM BY PROCESSING RELEVANT   *
+      *    FILES AND CALLING SUBROUTINES TO HANDLE THEIR DATA        *
+      ****************************************************************
+
+           PERFORM 0050-GET-DATE.
+
+           OPEN INPUT TRANS-FILE.
+
+           PERFORM 0100-RETRIEVE-ORCHESTRAS.
+
+           MOVE 'N' TO EOF-FLAG.
+
+           PERFORM 0150-RETRIEVE-FUNDS.
+
+           MOVE 'N' TO EOF-FLAG.
+
+           PERFORM 0060-CHECK-FOR-RESTART.
+
+           IF RESTARTED-FLAG = 'Y'
+              OPEN EXTEND REPORT-FILE
+              OPEN EXTEND AUDIT-FILE
+              OPEN EXTEND LOWEND-FILE
+              PERFORM REC-CTR TIMES
+                 READ TRANS-FILE
+                    AT END MOVE 'Y' TO EOF-FLAG
+                 END-READ
+              END-PERFORM
+           ELSE
+              OPEN OUTPUT REPORT-FILE
+              OPEN OUTPUT AUDIT-FILE
+              OPEN OUTPUT LOWEND-FILE
+           END-IF.
+
+           IF EOF-FLAG NOT = 'Y'
+              READ TRANS-FILE
+                 AT END MOVE 'Y' TO EOF-FLAG
+                 NOT AT END ADD 1 TO REC-CTR
+              END-READ
+           END-IF.
+
+           IF EOF-FLAG NOT = 'Y' AND RESTARTED-FLAG = 'N'
+              PERFORM 0055-SET-EFFECTIVE-DATE
+           END-IF.
+
+           PERFORM 0200-PROCESS-TRANSACTION
+              UNTIL EOF-FLAG = 'Y'.
+
+           PERFORM 0900-PRINT-TOTALS.
+
+           PERFORM 0905-PRINT-CONTROL-TOTALS.
+
+           PERFORM 0920-PRINT-FUND-SUMMARY.
+
+           PERFORM 0950-UPDATE-ORCHESTRAS.
+
+           PERFORM 0960-CLEAR-CHECKPOINT.
+
+           CLOSE AUDIT-FILE.
+
+           CLOSE LOWEND-FILE.
+
+           OPEN INPUT LOWEND-FILE.
+
+           MOVE 'N' TO EOF-FLAG.
+
+           READ LOWEND-FILE
+              AT END MOVE 'Y' TO EOF-FLAG.
+
+           MOVE 16 TO LINE-CTR.
+
+           MOVE 0 TO PAGE-CTR.
+
+           MOVE '     LOW INVESTMENT REPORT' TO HEADER-TITLE.
+
+           PERFORM 1000-PRINT-LE-RECORDS
+              UNTIL EOF-FLAG = 'Y'.
+
+           CLOSE TRANS-FILE
+                 LOWEND-FILE
+                 REPORT-FILE.
+
+           GOBACK.
+
+       0000-EXIT. EXIT.
+
+       0050-GET-DATE.
+
+      **************************************************************
+      *    RETRIEVES CURRENT DATE USING CURRENT-DATE FUNCTION      *
+      *    AND MOVES THAT DATA TO THE HEADDERS THAT NEED IT        *
+      **************************************************************
+
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-FIELDS.
+
+           MOVE CORR CURRENT-DATE TO PAGE-HEADER-1.
+
+           MOVE CORR CURRENT-TIME TO PAGE-HEADER-2.
+
+           MOVE CURRENT-YEAR OF CURRENT-DATE-FIELDS  TO EFF-YEAR.
+           MOVE CURRENT-MONTH OF CURRENT-DATE-FIELDS TO EFF-MONTH.
+           MOVE CURRENT-DAY OF CURRENT-DATE-FIELDS   TO EFF-DAY.
+
+       0050-EXIT. EXIT.
+
+       0055-SET-EFFECTIVE-DATE.
+
+      **************************************************************
+      *    IF THE FIRST TRANSACTION TO BE PROCESSED CARRIES A      *
+      *    BATCH DATE, THAT DATE (NOT TODAY'S DATE) DRIVES THE      *
+      *    REPORT PAGE HEADERS AND THE AUDIT TRAIL FOR THE WHOLE    *
+      *    RUN, SO A REPROCESSED PRIOR-DAY TRANFILE STAMPS          *
+      *    CORRECTLY INSTEAD OF ALWAYS SHOWING TODAY.               *
+      **************************************************************
+
+           IF IN-BATCH-DATE OF TRAN-RECORD > 0
+              MOVE IN-BATCH-DATE OF TRAN-RECORD TO EFFECTIVE-DATE-FLAT
+              MOVE EFF-MONTH TO CURRENT-MONTH OF PAGE-HEADER-1
+              MOVE EFF-DAY   TO CURRENT-DAY OF PAGE-HEADER-1
+              MOVE EFF-YEAR  TO CURRENT-YEAR OF PAGE-HEADER-1
+           END-IF.
+
+       0055-EXIT. EXIT.
+
+       0060-CHECK-FOR-RESTART.
+
+      **************************************************************
+      *    LOOKS FOR A CHECKPOINT LEFT BY A RUN THAT DIED PARTWAY   *
+      *    THROUGH TRANFILE. IF ONE IS FOUND, RESTORES THE RECORD  *
+      *    POSITION, COUNTERS/TOTALS, PER-ORCHESTRA BALANCES,      *
+      *    PER-FUND ACTIVITY AND THE SUSPECTED-DUPLICATE TABLE AS  *
+      *    OF THAT CHECKPOINT SO THIS RUN RESUMES RATHER THAN       *
+      *    REPROCESSING FROM RECORD ONE.                            *
+      *    AN EMPTY OR MISSING CHECKPOINT FILE MEANS A FRESH RUN.   *
+      **************************************************************
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF CKPT-FILE-STATUS = '00'
+              READ CHECKPOINT-FILE
+                 AT END MOVE 'N' TO RESTARTED-FLAG
+                 NOT AT END MOVE 'Y' TO RESTARTED-FLAG
+              END-READ
+           ELSE
+              MOVE 'N' TO RESTARTED-FLAG
+           END-IF.
+
+           IF RESTARTED-FLAG = 'Y'
+              MOVE 'Y' TO CKPT-FILE-INIT-FLAG
+              PERFORM UNTIL EOF-FLAG = 'Y'
+                 PERFORM 0063-APPLY-CHECKPOINT-RECORD
+                 READ CHECKPOINT-FILE
+                    AT END MOVE 'Y' TO EOF-FLAG
+                 END-READ
+              END-PERFORM
+              MOVE 'N' TO EOF-FLAG
+           END-IF.
+
+           CLOSE CHECKPOINT-FILE.
+
+       0060-EXIT. EXIT.
+
+       0063-APPLY-CHECKPOINT-RECORD.
+
+      **************************************************************
+      *    APPLIES ONE RECORD FROM THE CHECKPOINT FILE ONTO THE    *
+      *    RUN'S IN-MEMORY STATE, PER ITS RECORD TYPE. RECORDS ARE  *
+      *    WRITTEN INCREMENTALLY (ONE DELTA PER TRANSACTION) RATHER *
+      *    THAN AS A SINGLE POINT-IN-TIME SNAPSHOT, SO THEY ARE     *
+      *    READ AND APPLIED HERE IN THE SAME ORDER THEY WERE        *
+      *    WRITTEN -- A LATER RECORD FOR THE SAME ORCHESTRA, FUND   *
+      *    OR THE HEADER SIMPLY OVERLAYS AN EARLIER ONE.            *
+      **************************************************************
+
+           EVALUATE CKPT-REC-TYPE
+              WHEN 'H'
+                 PERFORM 0062-RESTORE-CHECKPOINT-HEADER
+              WHEN 'O'
+                 PERFORM 0064-RESTORE-ORCHESTRA-BALANCE
+              WHEN 'F'
+                 PERFORM 0066-RESTORE-FUND-ACTIVITY
+              WHEN 'S'
+                 PERFORM 0068-RESTORE-SEEN-TRANSACTION
+           END-EVALUATE.
+
+       0063-EXIT. EXIT.
+
+       0062-RESTORE-CHECKPOINT-HEADER.
+
+      **************************************************************
+      *    RESTORES THE RUN'S COUNTERS/TOTALS FROM THE CHECKPOINT  *
+      *    HEADER RECORD, INCLUDING THE EFFECTIVE DATE THAT WAS     *
+      *    GOVERNING THE RUN AT THE TIME OF THE CHECKPOINT -- SO A  *
+      *    RESTART RESUMING PARTWAY THROUGH TRANFILE DOESN'T FALL   *
+      *    BACK TO TODAY'S DATE JUST BECAUSE THE RECORD IT RESUMES  *
+      *    ON HAPPENS TO CARRY NO BATCH DATE OF ITS OWN.            *
+      **************************************************************
+
+           MOVE CKPT-REC-CTR             TO REC-CTR.
+           MOVE CKPT-TRAN-CTR            TO TRAN-CTR.
+           MOVE CKPT-PAGE-CTR            TO PAGE-CTR.
+           MOVE CKPT-LINE-CTR            TO LINE-CTR.
+           MOVE CKPT-DUP-CTR             TO DUP-CTR.
+           MOVE CKPT-SEEN-TBL-FULL-FLAG  TO SEEN-TBL-FULL-FLAG.
+           MOVE CKPT-EFFECTIVE-DATE      TO EFFECTIVE-DATE-FLAT.
+           MOVE EFF-MONTH TO CURRENT-MONTH OF PAGE-HEADER-1.
+           MOVE EFF-DAY   TO CURRENT-DAY OF PAGE-HEADER-1.
+           MOVE EFF-YEAR  TO CURRENT-YEAR OF PAGE-HEADER-1.
+           MOVE CKPT-TOT-ENDOWMT-AMT     TO TOT-ENDOWMT-AMT.
+           MOVE CKPT-TOT-ENDOWMT-CHG-AMT TO TOT-ENDOWMT-CHG-AMT.
+           MOVE CKPT-TOT-NEW-ENDOWMT-AMT TO TOT-NEW-ENDOWMT-AMT.
+           MOVE CKPT-TOT-SHARE-AMT       TO TOT-SHARE-AMT.
+           MOVE CKPT-TOT-SHARE-CHG-AMT   TO TOT-SHARE-CHG-AMT.
+           MOVE CKPT-TOT-NEW-SHARE-AMT   TO TOT-NEW-SHARE-AMT.
+
+       0062-EXIT. EXIT.
+
+       0064-RESTORE-ORCHESTRA-BALANCE.
+
+      **************************************************************
+      *    APPLIES ONE CHECKPOINTED ORCHESTRA BALANCE ONTO THE     *
+      *    TABLE BLDORCH JUST LOADED FROM ORCHFILE, SO IN-FLIGHT    *
+      *    CHANGES FROM BEFORE THE INTERRUPTION AREN'T LOST.        *
+      **************************************************************
+
+           SET ORCH-NDX TO 1.
+
+           SEARCH TBL-ORCH-NTRY
+              AT END NEXT SENTENCE
+              WHEN TBL-ORCH-NME(ORCH-NDX) = CKPT-ORCH-NME
+                 MOVE CKPT-ORCH-ENDOWMT-AMT TO
+                      TBL-ENDOWMT-AMT(ORCH-NDX)
+           END-SEARCH.
+
+       0064-EXIT. EXIT.
+
+       0066-RESTORE-FUND-ACTIVITY.
+
+      **************************************************************
+      *    APPLIES ONE CHECKPOINTED FUND'S ACTIVITY TOTALS ONTO     *
+      *    FUND-ACTIVITY-TBL.                                       *
+      **************************************************************
+
+           SEARCH ALL TBL-FUND-NTRY
+              AT END NEXT SENTENCE
+              WHEN TBL-FUND-NBR(FUND-NDX) = CKPT-FUND-NBR
+                 SET FACT-NDX TO FUND-NDX
+                 MOVE CKPT-FACT-TRAN-CTR  TO FACT-TRAN-CTR(FACT-NDX)
+                 MOVE CKPT-FACT-DEP-AMT   TO FACT-DEP-AMT(FACT-NDX)
+                 MOVE CKPT-FACT-WD-AMT    TO FACT-WD-AMT(FACT-NDX)
+                 MOVE CKPT-FACT-REINV-AMT TO FACT-REINV-AMT(FACT-NDX)
+                 MOVE CKPT-FACT-EXG-AMT   TO FACT-EXG-AMT(FACT-NDX)
+                 MOVE CKPT-FACT-TRANS-AMT TO FACT-TRANS-AMT(FACT-NDX)
+           END-SEARCH.
+
+       0066-EXIT. EXIT.
+
+       0068-RESTORE-SEEN-TRANSACTION.
+
+      **************************************************************
+      *    APPENDS ONE CHECKPOINTED SUSPECTED-DUPLICATE TABLE      *
+      *    ENTRY ONTO SEEN-TRAN-TBL SO A TRANSACTION POSTED BEFORE *
+      *    THE CHECKPOINT CAN STILL BE CAUGHT AS A DUPLICATE AFTER *
+      *    A RESTART.                                               *
+      **************************************************************
+
+           IF SEEN-TRAN-CTR < 2000
+              ADD 1 TO SEEN-TRAN-CTR
+              MOVE CKPT-SEEN-ORCH-NME  TO SEEN-ORCH-NME(SEEN-TRAN-CTR)
+              MOVE CKPT-SEEN-TRAN-TYPE TO
+                   SEEN-TRAN-TYPE(SEEN-TRAN-CTR)
+              MOVE CKPT-SEEN-TRAN-AMT  TO SEEN-TRAN-AMT(SEEN-TRAN-CTR)
+              MOVE CKPT-SEEN-ALLOC-NBR TO
+                   SEEN-ALLOC-NBR(SEEN-TRAN-CTR)
+           END-IF.
+
+       0068-EXIT. EXIT.
+
+       0100-RETRIEVE-ORCHESTRAS.
+
+      **************************************************************
+      *    RETRIEVES DATA FROM THE ORCHESTRA-FILE AND SAVES IT     *
+      *    INTO THE ORCHS-TBL.                                     *
+      **************************************************************
+
+           MOVE 'BLDORCH' TO SUBPROGRAM.
+
+           CALL SUBPROGRAM USING ORCHS-TBL.
+
+       0100-EXIT. EXIT.
+
+       0150-RETRIEVE-FUNDS.
+
+      **************************************************************
+      *    RETRIEVES DATA FROM THE FUND-FILE AND SAVES IT          *
+      *    INTO THE FUNDS-TBL.                                     *
+      **************************************************************
+
+           CALL 'BLDFUND' USING FUNDS-TBL.
+
+       0150-EXIT. EXIT.
+
+       0200-PROCESS-TRANSACTION.
+
+      **************************************************************
+      *    IF THE CURRENT RECORD IS THE END-OF-FILE CONTROL         *
+      *    TRAILER, RECORDS THE EXPECTED TRANSACTION COUNT FOR      *
+      *    RECONCILIATION AND SKIPS NORMAL PROCESSING.              *
+      *    OTHERWISE, CHECKS THE REQUEST FOR A SUSPECTED DUPLICATE, *
+      *    AND IF IT'S NOT ONE, CHECKS IF THE REQUEST'S ORCHESTRA   *
+      *    NAME MATCHES AN ACTIVE ORCHESTRA IN THE ORCHESTRA TABLE, *
+      *    MOVING TO PROCESS THE TRANSACTION IF SO.                 *
+      *    IF NOT, AN ERROR LINE IS WRITTEN TO THE REPORT.          *
+      *                                                            *
+      *    ALSO PRINTS A PAGE HEADER EVERY 10 LINES, AND            *
+      *    CHECKPOINTS THE RUN'S POSITION AFTER EVERY REQUEST SO A  *
+      *    RERUN AFTER AN INTERRUPTION CAN RESUME EXACTLY WHERE IT  *
+      *    LEFT OFF RATHER THAN REPROCESSING AND RE-POSTING A       *
+      *    TRANSACTION A SECOND TIME. 0260-WRITE-CHECKPOINT ONLY    *
+      *    WRITES THE ONE ORCHESTRA/FUND THIS REQUEST ACTUALLY      *
+      *    CHANGED (PLUS A NEW SUSPECTED-DUPLICATE ENTRY, IF ANY)   *
+      *    RATHER THAN THE WHOLE TABLE, SO CHECKPOINTING EVERY      *
+      *    REQUEST STAYS CHEAP EVEN WITH A LARGE ORCHESTRA/FUND     *
+      *    LIST.                                                    *
+      **************************************************************
+
+           IF IN-TRAN-TYPE OF TRAN-RECORD = 'X'
+              PERFORM 0230-PROCESS-TRAILER-RECORD
+           ELSE
+              IF LINE-CTR = 10
+                 PERFORM 0300-PRINT-PAGE-HEADER
+                 MOVE 0 TO LINE-CTR
+              END-IF
+
+              ADD 1 TO LINE-CTR
+
+              MOVE 'N' TO CKPT-BAL-CHANGED-FLAG
+              MOVE 'N' TO CKPT-NEW-DUP-FLAG
+
+              PERFORM 0210-CHECK-DUPLICATE
+
+              IF DUP-FOUND-FLAG = 'Y'
+                 ADD 1 TO DUP-CTR
+                 PERFORM 0220-PRINT-DUPLICATE-LINE
+              ELSE
+                 SET ORCH-NDX TO 1
+                 SEARCH TBL-ORCH-NTRY
+                    AT END
+                       PERFORM 0450-PROCESS-ORCHESTRA-NOT-FOUND
+                    WHEN TBL-ORCH-NME(ORCH-NDX) =
+                         IN-ORCH-NME OF TRAN-RECORD
+                     AND TBL-ORCH-STATUS(ORCH-NDX) = 'A'
+                       PERFORM 0400-PROCESS-ORCHESTRA-FOUND
+                 END-SEARCH
+              END-IF
+
+              PERFORM 0260-WRITE-CHECKPOINT
+           END-IF.
+
+           READ TRANS-FILE
+              AT END MOVE 'Y' TO EOF-FLAG
+              NOT AT END ADD 1 TO REC-CTR
+           END-READ.
+
+       0200-EXIT. EXIT.
+
+       0210-CHECK-DUPLICATE.
+
+      **************************************************************
+      *    SEARCHES THE TABLE OF ORCHESTRA NAME/TRANSACTION TYPE/  *
+      *    AMOUNT/FUND ALLOCATION COMBINATIONS SEEN SO FAR THIS    *
+      *    RUN FOR A MATCH TO THE CURRENT REQUEST. THE ALLOCATION  *
+      *    NUMBER IS PART OF THE KEY SO TWO LEGITIMATE SAME-TYPE,  *
+      *    SAME-AMOUNT REQUESTS AGAINST DIFFERENT FUND ALLOCATIONS *
+      *    OF A MULTI-FUND ORCHESTRA AREN'T MISTAKEN FOR EACH      *
+      *    OTHER. IF NO MATCH IS FOUND, RECORDS THE CURRENT        *
+      *    REQUEST SO A LATER REPEAT CAN BE CAUGHT.                 *
+      *    THE RAW IN-ALLOC-NBR IS NORMALIZED TO NORM-ALLOC-NBR    *
+      *    FIRST (ZERO, MEANING "NO ALLOCATION SUPPLIED", TREATED  *
+      *    THE SAME AS AN EXPLICIT 1) SO THE SAME REQUEST SUBMITTED *
+      *    TWICE WITH AND WITHOUT AN EXPLICIT ALLOCATION NUMBER    *
+      *    STILL KEYS TO THE SAME SLOT AND IS CAUGHT AS A DUPLICATE. *
+      **************************************************************
+
+           MOVE 'N' TO DUP-FOUND-FLAG.
+
+           MOVE IN-ALLOC-NBR OF TRAN-RECORD TO NORM-ALLOC-NBR.
+           IF NORM-ALLOC-NBR = 0
+              MOVE 1 TO NORM-ALLOC-NBR
+           END-IF.
+
+           IF SEEN-TRAN-CTR > 0
+              SET SEEN-NDX TO 1
+              SEARCH SEEN-TRAN-NTRY
+                 AT END NEXT SENTENCE
+                 WHEN SEEN-ORCH-NME(SEEN-NDX) = IN-ORCH-NME OF
+                         TRAN-RECORD
+                  AND SEEN-TRAN-TYPE(SEEN-NDX) = IN-TRAN-TYPE OF
+                         TRAN-RECORD
+                  AND SEEN-TRAN-AMT(SEEN-NDX) = IN-ENDOWMT-CHG-AMT OF
+                         TRAN-RECORD
+                  AND SEEN-ALLOC-NBR(SEEN-NDX) = NORM-ALLOC-NBR
+                    MOVE 'Y' TO DUP-FOUND-FLAG
+              END-SEARCH
+           END-IF.
+
+           IF DUP-FOUND-FLAG = 'N'
+              IF SEEN-TRAN-CTR < 2000
+                 ADD 1 TO SEEN-TRAN-CTR
+                 MOVE 'Y' TO CKPT-NEW-DUP-FLAG
+                 MOVE IN-ORCH-NME OF TRAN-RECORD TO
+                      SEEN-ORCH-NME(SEEN-TRAN-CTR)
+                 MOVE IN-TRAN-TYPE OF TRAN-RECORD TO
+                      SEEN-TRAN-TYPE(SEEN-TRAN-CTR)
+                 MOVE IN-ENDOWMT-CHG-AMT OF TRAN-RECORD TO
+                      SEEN-TRAN-AMT(SEEN-TRAN-CTR)
+                 MOVE NORM-ALLOC-NBR TO
+                      SEEN-ALLOC-NBR(SEEN-TRAN-CTR)
+              ELSE
+      *
+      *    THE SUSPECTED-DUPLICATE TABLE IS FULL -- REMEMBER IT SO
+      *    0905-PRINT-CONTROL-TOTALS CAN WARN THE OPERATOR THAT
+      *    DUPLICATE CHECKING STOPPED COVERING NEW ORCHESTRA/
+      *    TYPE/AMOUNT COMBINATIONS PARTWAY THROUGH THE RUN, INSTEAD
+      *    OF LETTING THE GAP PASS SILENTLY.
+      *
+                 MOVE 'Y' TO SEEN-TBL-FULL-FLAG
+              END-IF
+           END-IF.
+
+       0210-EXIT. EXIT.
+
+       0220-PRINT-DUPLICATE-LINE.
+
+      **************************************************************
+      *    PRINTS AN ERROR LINE FOR A SUSPECTED DUPLICATE REQUEST  *
+      *    INSTEAD OF LETTING IT POST.                              *
+      **************************************************************
+
+           MOVE IN-ORCH-NME OF TRAN-RECORD TO OUT-DUP-ORCH-NME.
+
+           MOVE OUTPUT-DUP-LINE TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 2.
+
+       0220-EXIT. EXIT.
+
+       0230-PROCESS-TRAILER-RECORD.
+
+      **************************************************************
+      *    TRANFILE MAY END WITH A CONTROL TRAILER RECORD (TYPE    *
+      *    'X') CARRYING THE EXPECTED TRANSACTION COUNT IN THE     *
+      *    CHANGE-AMOUNT FIELD, SO A TRUNCATED OR DOUBLED INPUT    *
+      *    FILE SHOWS UP IMMEDIATELY ON THE CONTROL TOTALS LINE.   *
+      **************************************************************
+
+           MOVE 'Y' TO TRAILER-FOUND-FLAG.
+
+           MOVE IN-ENDOWMT-CHG-AMT OF TRAN-RECORD TO EXPECTED-TRAN-CTR.
+
+       0230-EXIT. EXIT.
+
+       0260-WRITE-CHECKPOINT.
+
+      **************************************************************
+      *    APPENDS ONLY WHAT THIS TRANSACTION ACTUALLY CHANGED TO   *
+      *    THE CHECKPOINT FILE -- THE RUN'S POSITION/COUNTERS/      *
+      *    TOTALS (ALWAYS), THE ONE ORCHESTRA AND FUND IT POSTED    *
+      *    AGAINST (WHEN IT CHANGED A BALANCE), AND ANY NEWLY-SEEN  *
+      *    SUSPECTED-DUPLICATE ENTRY -- INSTEAD OF REWRITING EVERY  *
+      *    ORCHESTRA, FUND AND DUPLICATE-TABLE ENTRY ON EVERY       *
+      *    TRANSACTION. A RERUN AFTER AN ABEND REPLAYS THE WHOLE    *
+      *    CHECKPOINT FILE IN 0063-APPLY-CHECKPOINT-RECORD, WHERE   *
+      *    EACH LATER DELTA FOR A GIVEN ORCHESTRA OR FUND OVERLAYS  *
+      *    THE EARLIER ONE.                                         *
+      **************************************************************
+
+           IF CKPT-FILE-INIT-FLAG = 'N'
+              OPEN OUTPUT CHECKPOINT-FILE
+              MOVE 'Y' TO CKPT-FILE-INIT-FLAG
+           ELSE
+              OPEN EXTEND CHECKPOINT-FILE
+           END-IF.
+
+           MOVE 'H'                   TO CKPT-REC-TYPE.
+           MOVE REC-CTR                TO CKPT-REC-CTR.
+           MOVE TRAN-CTR                TO CKPT-TRAN-CTR.
+           MOVE PAGE-CTR                TO CKPT-PAGE-CTR.
+           MOVE LINE-CTR                TO CKPT-LINE-CTR.
+           MOVE DUP-CTR                 TO CKPT-DUP-CTR.
+           MOVE SEEN-TBL-FULL-FLAG      TO CKPT-SEEN-TBL-FULL-FLAG.
+           MOVE EFFECTIVE-DATE-FLAT      TO CKPT-EFFECTIVE-DATE.
+           MOVE TOT-ENDOWMT-AMT         TO CKPT-TOT-ENDOWMT-AMT.
+           MOVE TOT-ENDOWMT-CHG-AMT     TO CKPT-TOT-ENDOWMT-CHG-AMT.
+           MOVE TOT-NEW-ENDOWMT-AMT     TO CKPT-TOT-NEW-ENDOWMT-AMT.
+           MOVE TOT-SHARE-AMT           TO CKPT-TOT-SHARE-AMT.
+           MOVE TOT-SHARE-CHG-AMT       TO CKPT-TOT-SHARE-CHG-AMT.
+           MOVE TOT-NEW-SHARE-AMT       TO CKPT-TOT-NEW-SHARE-AMT.
+
+           WRITE CKPT-RECORD.
+
+           IF CKPT-BAL-CHANGED-FLAG = 'Y'
+              MOVE 'O' TO CKPT-REC-TYPE
+              PERFORM 0262-WRITE-CKPT-ORCH-RECORD
+              MOVE 'F' TO CKPT-REC-TYPE
+              PERFORM 0264-WRITE-CKPT-FUND-RECORD
+           END-IF.
+
+           IF CKPT-NEW-DUP-FLAG = 'Y'
+              MOVE 'S' TO CKPT-REC-TYPE
+              SET SEEN-NDX TO SEEN-TRAN-CTR
+              PERFORM 0266-WRITE-CKPT-SEEN-RECORD
+           END-IF.
+
+           CLOSE CHECKPOINT-FILE.
+
+       0260-EXIT. EXIT.
+
+       0262-WRITE-CKPT-ORCH-RECORD.
+
+      **************************************************************
+      *    WRITES ONE ORCHESTRA'S CURRENT ENDOWMENT AMOUNT TO THE  *
+      *    CHECKPOINT FILE.                                         *
+      **************************************************************
+
+           MOVE TBL-ORCH-NME(ORCH-NDX)    TO CKPT-ORCH-NME.
+           MOVE TBL-ENDOWMT-AMT(ORCH-NDX) TO CKPT-ORCH-ENDOWMT-AMT.
+
+           WRITE CKPT-RECORD.
+
+       0262-EXIT. EXIT.
+
+       0264-WRITE-CKPT-FUND-RECORD.
+
+      **************************************************************
+      *    WRITES ONE FUND'S IN-FLIGHT ACTIVITY TOTALS TO THE      *
+      *    CHECKPOINT FILE.                                         *
+      **************************************************************
+
+           MOVE TBL-FUND-NBR(FUND-NDX)   TO CKPT-FUND-NBR.
+           MOVE FACT-TRAN-CTR(FACT-NDX)  TO CKPT-FACT-TRAN-CTR.
+           MOVE FACT-DEP-AMT(FACT-NDX)   TO CKPT-FACT-DEP-AMT.
+           MOVE FACT-WD-AMT(FACT-NDX)    TO CKPT-FACT-WD-AMT.
+           MOVE FACT-REINV-AMT(FACT-NDX) TO CKPT-FACT-REINV-AMT.
+           MOVE FACT-EXG-AMT(FACT-NDX)   TO CKPT-FACT-EXG-AMT.
+           MOVE FACT-TRANS-AMT(FACT-NDX) TO CKPT-FACT-TRANS-AMT.
+
+           WRITE CKPT-RECORD.
+
+       0264-EXIT. EXIT.
+
+       0266-WRITE-CKPT-SEEN-RECORD.
+
+      **************************************************************
+      *    WRITES ONE SUSPECTED-DUPLICATE TABLE ENTRY TO THE       *
+      *    CHECKPOINT FILE SO A RESTARTED RUN CAN REBUILD THE      *
+      *    TABLE AND STILL CATCH DUPLICATES OF TRANSACTIONS        *
+      *    POSTED BEFORE THE CHECKPOINT.                            *
+      **************************************************************
+
+           MOVE SEEN-ORCH-NME(SEEN-NDX)  TO CKPT-SEEN-ORCH-NME.
+           MOVE SEEN-TRAN-TYPE(SEEN-NDX) TO CKPT-SEEN-TRAN-TYPE.
+           MOVE SEEN-TRAN-AMT(SEEN-NDX)  TO CKPT-SEEN-TRAN-AMT.
+           MOVE SEEN-ALLOC-NBR(SEEN-NDX) TO CKPT-SEEN-ALLOC-NBR.
+
+           WRITE CKPT-RECORD.
+
+       0266-EXIT. EXIT.
+
+       0300-PRINT-PAGE-HEADER.
+
+      **************************************************************
+      *    PRINTS A PAGE HEADER FOR THE REGULAR TRANSACTION REPORT.*
+      **************************************************************
+
+           ADD 1 TO PAGE-CTR.
+
+           MOVE PAGE-CTR TO OUT-PAGE-CTR.
+
+           MOVE PAGE-HEADER-1 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER PAGE.
+
+           MOVE PAGE-HEADER-2 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 1.
+
+           MOVE ENDOWMT-COL-HDR-1 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 2.
+
+           MOVE ENDOWMT-COL-HDR-2 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 1.
+
+           MOVE ENDOWMT-COL-HDR-3 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 1.
+
+       0300-EXIT. EXIT.
+
+       0400-PROCESS-ORCHESTRA-FOUND.
+
+      **************************************************************
+      *    RESOLVES WHICH OF THE ORCHESTRA'S FUND ALLOCATIONS THE  *
+      *    TRANSACTION APPLIES AGAINST (THE TRANSACTION'S          *
+      *    ALLOCATION NUMBER, OR THE FIRST ALLOCATION WHEN NONE OR *
+      *    AN OUT-OF-RANGE ONE WAS SUPPLIED), THEN CHECKS IF THAT  *
+      *    ALLOCATION'S FUND NUMBER BELONGS TO ONE IN THE FUND     *
+      *    LIST, MOVING TO PROCESS THE TRANSACTION IF SO.          *
+      *    IF NOT, PRINTS AN ERROR LINE TO THE REPORT.             *
+      **************************************************************
+
+           SET ALLOC-NDX TO 1.
+
+           IF IN-ALLOC-NBR OF TRAN-RECORD > 0
+              AND IN-ALLOC-NBR OF TRAN-RECORD <=
+                  TBL-FUND-ALLOC-CTR(ORCH-NDX)
+              SET ALLOC-NDX TO IN-ALLOC-NBR OF TRAN-RECORD
+           END-IF.
+
+           SEARCH ALL TBL-FUND-NTRY
+              AT END PERFORM 0520-FUND-NOT-FOUND
+              WHEN TBL-FUND-NBR(FUND-NDX) =
+                   TBL-ALLOC-FUND-NBR(ORCH-NDX, ALLOC-NDX)
+                 PERFORM 0510-FUND-FOUND
+           END-SEARCH.
+
+       0400-EXIT. EXIT.
+
+       0450-PROCESS-ORCHESTRA-NOT-FOUND.
+
+      **************************************************************
+      *    PRINTS AN APPROPRIATE ERROR LINE FOR AN ORCHESTRA       *
+      *    THAT IS NOT ON RECORD TO THE REPORT.                    *
+      **************************************************************
+
+           MOVE IN-ORCH-NME OF TRAN-RECORD TO OUT-NF-ORCHESTRA-NME.
+
+           MOVE OUTPUT-ENDOWMT-NF-LINE TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 2.
+
+       0450-EXIT. EXIT.
+
+       0510-FUND-FOUND.
+
+      **************************************************************
+      *    DOES THE FOLLOWING:                                     *
+      *    - INCREMENTS TRANSACTION COUNTER.                       *
+      *    - CALCULATES THE INITIAL SHARE AMOUNT FOR THE CURRENT   *
+      *      TRANSACTION AND INCREMENTS ITS CORRESPONDING TOTAL    *
+      *      FIELD.                                                *
+      *    - CALLS THE APPROPRIATE ROUTINE TO PROCESS THE REQUESTED*
+      *      TRANSACTION.                                          *
+      *    - CALL THE APPROPRIATE ROUTINE IF THE ORCHESTRA'S NEW   *
+      *      COMBINED ENDOWMENT AMOUNT IS LOW.                     *
+      **************************************************************
+
+           MOVE 'CALCSHRS' TO SUBPROGRAM.
+
+           SET FACT-NDX TO FUND-NDX.
+
+           ADD 1 TO TRAN-CTR.
+
+           IF NOT IN-TRAN-TYPE = 'C'
+              MOVE IN-ENDOWMT-CHG-AMT TO ENDOWMT-CHG-AMT
+           END-IF.
+
+      *
+      *    SCOPES THE COMBINED ENDOWMENT DOWN TO THIS TRANSACTION'S
+      *    FUND ALLOCATION BEFORE ANY SHARE MATH IS DONE, SO A
+      *    MULTI-FUND ORCHESTRA'S SHARES/LOW-ENDOWMENT CHECK ARE BASED
+      *    ON ITS POSITION IN THE ONE FUND THE TRANSACTION APPLIES TO,
+      *    NOT ITS WHOLE COMBINED BALANCE.
+      *
+           COMPUTE ALLOC-ENDOWMT-AMT ROUNDED =
+              TBL-ENDOWMT-AMT(ORCH-NDX) *
+              TBL-ALLOC-PCT(ORCH-NDX, ALLOC-NDX) / 100.
+
+           CALL SUBPROGRAM USING ALLOC-ENDOWMT-AMT
+                                 TBL-FUND-SHR-PRC(FUND-NDX)
+                                 SHARE-AMT.
+
+           COMPUTE TOT-SHARE-AMT ROUNDED =
+              SHARE-AMT + TOT-SHARE-AMT.
+
+
+           IF IN-TRAN-TYPE = 'D'
+              PERFORM 0600-DEPOSIT-TRANSACTION
+           END-IF.
+
+           IF IN-TRAN-TYPE = 'W'
+              PERFORM 0610-WITHDRAWL-TRANSACTION
+           END-IF.
+
+           IF IN-TRAN-TYPE = 'C'
+              PERFORM 0620-CGI-TRANSACTION
+           END-IF.
+
+           IF IN-TRAN-TYPE = 'E'
+              PERFORM 0630-EXG-OUT-TRANSACTION
+           END-IF.
+
+           IF IN-TRAN-TYPE = 'T'
+              PERFORM 0640-TRANS-OUT-TRANSACTION
+           END-IF.
+
+
+      *
+      *    TESTED AGAINST THE ORCHESTRA'S COMBINED BALANCE, NOT THE
+      *    SINGLE ALLOCATION'S SHARE -- TBL-ENDOWMT-AMT(ORCH-NDX) IS
+      *    ALREADY THE POST-TRANSACTION COMBINED BALANCE AT THIS
+      *    POINT (THE PARAGRAPH JUST PERFORMED LEFT IT EITHER POSTED
+      *    OR, IF THE TRANSACTION WAS REJECTED, UNCHANGED), SO A
+      *    HEALTHY MULTI-FUND ORCHESTRA ISN'T FLAGGED LOW JUST
+      *    BECAUSE ONE OF ITS SMALLER ALLOCATIONS IS.
+      *
+           IF TBL-ENDOWMT-AMT(ORCH-NDX) < TBL-FUND-LOW-ENDOWMT-THR
+                                           (FUND-NDX)
+              PERFORM 0800-PROCESS-LE-RECORD
+           END-IF.
+
+       0510-EXIT. EXIT.
+
+       0520-FUND-NOT-FOUND.
+
+      **************************************************************
+      *    PRINTS AN APPROPRIATE ERROR LINE FOR A FUND             *
+      *    THAT IS NOT ON RECORD TO THE REPORT.                    *
+      **************************************************************
+
+           MOVE IN-ORCH-NME OF TRAN-RECORD TO OUT-FUND-NF-ORCH-NME.
+
+           MOVE TBL-ALLOC-FUND-NBR(ORCH-NDX, ALLOC-NDX)
+                                            TO OUT-FUND-NF-NBR.
+
+           MOVE OUTPUT-FUND-NF-LINE-1 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 2.
+
+           MOVE OUTPUT-FUND-NF-LINE-2 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 1.
+
+       0520-EXIT. EXIT.
+
+       0600-DEPOSIT-TRANSACTION.
+
+      **************************************************************
+      *    PROCESSES A DEPOSIT TRANSACTION WHILE INCREMENTING      *
+      *    THE RELEVANT TOTALS FIELDS, CALLING THE APPROPRIATE     *
+      *    PRINT METHOD WHEN FINISHED.                             *
+      **************************************************************
+
+           CALL SUBPROGRAM USING ENDOWMT-CHG-AMT
+                                 TBL-FUND-SHR-PRC(FUND-NDX)
+                                 SHARE-CHG-AMT.
+
+           COMPUTE NEW-ENDOWMT-AMT ROUNDED =
+              ALLOC-ENDOWMT-AMT + ENDOWMT-CHG-AMT.
+
+           CALL SUBPROGRAM USING NEW-ENDOWMT-AMT
+                                 TBL-FUND-SHR-PRC(FUND-NDX)
+                                 NEW-SHARE-AMT.
+
+           COMPUTE TOT-ENDOWMT-AMT ROUNDED =
+              ALLOC-ENDOWMT-AMT + TOT-ENDOWMT-AMT.
+
+           COMPUTE TOT-ENDOWMT-CHG-AMT ROUNDED =
+              ENDOWMT-CHG-AMT + TOT-ENDOWMT-CHG-AMT.
+
+           COMPUTE TOT-SHARE-CHG-AMT ROUNDED =
+              TOT-SHARE-CHG-AMT + SHARE-CHG-AMT.
+
+           COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
+              NEW-ENDOWMT-AMT + TOT-NEW-ENDOWMT-AMT.
+
+           COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
+              NEW-SHARE-AMT + TOT-NEW-SHARE-AMT.
+
+           MOVE 'DEPOSIT' TO OUT-TRAN-TYPE.
+
+           PERFORM 0700-PRINT-ENDOWMENT-LINE.
+
+           PERFORM 0850-WRITE-AUDIT-RECORD.
+
+           ADD ENDOWMT-CHG-AMT TO TBL-ENDOWMT-AMT(ORCH-NDX).
+
+           ADD 1 TO FACT-TRAN-CTR(FACT-NDX).
+
+           ADD ENDOWMT-CHG-AMT TO FACT-DEP-AMT(FACT-NDX).
+
+           MOVE 'Y' TO CKPT-BAL-CHANGED-FLAG.
+
+       0600-EXIT. EXIT.
+
+       0610-WITHDRAWL-TRANSACTION.
+
+      **************************************************************
+      *    PROCESSES A WITHDRAWL TRANSACTION REQUEST.              *
+      *    IF WITHDRAWL DOES NOT GO BELOW THE USUFRUCTUARY LIMIT   *
+      *    FOR THE ORCHESTRA, PROCESS AS NORMAL AND CALL THE       *
+      *    REGULAR PRINT METHOD.                                   *
+      *    IF NOT, DOESN'T PERFORM TRANSACTION AND CALLS THE ERROR *
+      *    PRINT METHOD.                                           *
+      *    THE RELEVANT TOTALS FIELDS WILL BE INCREMENTED          *
+      *    APPROPRIATELY.                                          *
+      **************************************************************
+
+           COMPUTE NEW-ENDOWMT-AMT ROUNDED =
+              ALLOC-ENDOWMT-AMT - ENDOWMT-CHG-AMT.
+
+           COMPUTE NEW-COMBINED-ENDOWMT-AMT ROUNDED =
+              TBL-ENDOWMT-AMT(ORCH-NDX) - ENDOWMT-CHG-AMT.
+
+           COMPUTE TOT-ENDOWMT-AMT ROUNDED =
+              ALLOC-ENDOWMT-AMT + TOT-ENDOWMT-AMT.
+
+           IF NEW-COMBINED-ENDOWMT-AMT < TBL-ENDOWMT-USUF-LMT(ORCH-NDX)
+               MOVE 'WITHDRAWAL NOT PROCESSED' TO OUT-TRAN-TYPE-ERR
+               PERFORM 0750-PRINT-ERROR-ENDOWMENT-LINE
+               COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
+                   ALLOC-ENDOWMT-AMT + TOT-NEW-ENDOWMT-AMT
+               MOVE ALLOC-ENDOWMT-AMT TO NEW-ENDOWMT-AMT
+               MOVE SHARE-AMT TO NEW-SHARE-AMT
+               COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
+                    NEW-SHARE-AMT + TOT-NEW-SHARE-AMT
+           ELSE
+               SUBTRACT ENDOWMT-CHG-AMT FROM TOT-ENDOWMT-CHG-AMT
+               CALL SUBPROGRAM USING NEW-ENDOWMT-AMT
+                                     TBL-FUND-SHR-PRC(FUND-NDX)
+                                     NEW-SHARE-AMT
+               CALL SUBPROGRAM USING ENDOWMT-CHG-AMT
+                                     TBL-FUND-SHR-PRC(FUND-NDX)
+                                     SHARE-CHG-AMT
+               COMPUTE TOT-SHARE-CHG-AMT ROUNDED =
+                    TOT-SHARE-CHG-AMT - SHARE-CHG-AMT
+               COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
+                    NEW-ENDOWMT-AMT + TOT-NEW-ENDOWMT-AMT
+               COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
+                    NEW-SHARE-AMT + TOT-NEW-SHARE-AMT
+               MOVE 'WITHDRAWAL' TO OUT-TRAN-TYPE
+               MOVE '(' TO NEG-PAREN-OPEN-1
+               MOVE ')' TO NEG-PAREN-CLOSE-1
+               MOVE '(' TO NEG-PAREN-OPEN-2
+               MOVE ')' TO NEG-PAREN-CLOSE-2
+               PERFORM 0700-PRINT-ENDOWMENT-LINE
+               MOVE ' ' TO NEG-PAREN-OPEN-1
+               MOVE ' ' TO NEG-PAREN-CLOSE-1
+               MOVE ' ' TO NEG-PAREN-OPEN-2
+               MOVE ' ' TO NEG-PAREN-CLOSE-2
+               PERFORM 0850-WRITE-AUDIT-RECORD
+               SUBTRACT ENDOWMT-CHG-AMT FROM TBL-ENDOWMT-AMT(ORCH-NDX)
+               ADD 1 TO FACT-TRAN-CTR(FACT-NDX)
+               ADD ENDOWMT-CHG-AMT TO FACT-WD-AMT(FACT-NDX)
+               MOVE 'Y' TO CKPT-BAL-CHANGED-FLAG
+           END-IF.
+
+       0610-EXIT. EXIT.
+
+       0620-CGI-TRANSACTION.
+
+      **************************************************************
+      *    VALIDATES THE ORCHESTRA'S CAPITAL GAINS PERCENTAGE      *
+      *    FLAG -- IT SELECTS WHICH OF THE FUND'S FOUR CAPITAL     *
+      *    GAINS RATES APPLIES, SO IT MUST BE 1 THROUGH 4.         *
+      *    IF IT ISN'T, THE TRANSACTION IS REJECTED.                *
+      *    OTHERWISE, USES THE SELECTED RATE TO COMPUTE THE        *
+      *    CAPITAL GAINS INCREASE WHILE INCREMENTING THE RELEVANT  *
+      *    TOTALS FIELDS, CALLING THE APPROPRIATE PRINT METHOD     *
+      *    WHEN FINISHED.                                          *
+      **************************************************************
+
+           IF TBL-CAP-GAINS-PCT-FLG(ORCH-NDX) < 1
+              OR TBL-CAP-GAINS-PCT-FLG(ORCH-NDX) > 4
+              MOVE 'INVALID CGI FLAG-REJECTED' TO OUT-TRAN-TYPE-ERR
+              PERFORM 0750-PRINT-ERROR-ENDOWMENT-LINE
+              MOVE ALLOC-ENDOWMT-AMT TO NEW-ENDOWMT-AMT
+              MOVE SHARE-AMT TO NEW-SHARE-AMT
+              COMPUTE TOT-ENDOWMT-AMT ROUNDED =
+                  ALLOC-ENDOWMT-AMT + TOT-ENDOWMT-AMT
+              COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
+                  NEW-ENDOWMT-AMT + TOT-NEW-ENDOWMT-AMT
+              COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
+                  NEW-SHARE-AMT + TOT-NEW-SHARE-AMT
+           ELSE
+              COMPUTE ENDOWMT-CHG-AMT ROUNDED =
+                  ALLOC-ENDOWMT-AMT *
+                  TBL-FUND-CAP-GAINS-PCT(FUND-NDX,
+                     TBL-CAP-GAINS-PCT-FLG(ORCH-NDX))
+
+              CALL SUBPROGRAM USING ENDOWMT-CHG-AMT
+                                    TBL-FUND-SHR-PRC(FUND-NDX)
+                                    SHARE-CHG-AMT
+
+              COMPUTE NEW-ENDOWMT-AMT ROUNDED =
+                  ALLOC-ENDOWMT-AMT + ENDOWMT-CHG-AMT
+
+              CALL SUBPROGRAM USING NEW-ENDOWMT-AMT
+                                    TBL-FUND-SHR-PRC(FUND-NDX)
+                                    NEW-SHARE-AMT
+
+              COMPUTE TOT-ENDOWMT-AMT ROUNDED =
+                  ALLOC-ENDOWMT-AMT + TOT-ENDOWMT-AMT
+
+              COMPUTE TOT-ENDOWMT-CHG-AMT ROUNDED =
+                  ENDOWMT-CHG-AMT + TOT-ENDOWMT-CHG-AMT
+
+              COMPUTE TOT-SHARE-CHG-AMT ROUNDED =
+                  SHARE-CHG-AMT + TOT-SHARE-CHG-AMT
+
+              COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
+                  NEW-ENDOWMT-AMT + TOT-NEW-ENDOWMT-AMT
+
+              COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
+                  NEW-SHARE-AMT + TOT-NEW-SHARE-AMT
+
+              MOVE 'REINVESTMENT' TO OUT-TRAN-TYPE
+
+              PERFORM 0700-PRINT-ENDOWMENT-LINE
+
+              PERFORM 0850-WRITE-AUDIT-RECORD
+
+              ADD ENDOWMT-CHG-AMT TO TBL-ENDOWMT-AMT(ORCH-NDX)
+
+              ADD 1 TO FACT-TRAN-CTR(FACT-NDX)
+
+              ADD ENDOWMT-CHG-AMT TO FACT-REINV-AMT(FACT-NDX)
+
+              MOVE 'Y' TO CKPT-BAL-CHANGED-FLAG
+           END-IF.
+
+       0620-EXIT. EXIT.
+
+       0630-EXG-OUT-TRANSACTION.
+
+      **************************************************************
+      *    PROCESSES AN EXCHANGE OUT TRANSACTION REQUEST.          *
+      *    IF THE CHANGE AMOUNT DOES NOT GO BELOW THE USUFRUCTUARY *
+      *    LIMIT FOR THE ORCHESTRA, PROCESS AS NORMAL AND CALL THE *
+      *    REGULAR PRINT METHOD.                                   *
+      *    IF NOT, DOESN'T PERFORM TRANSACTION AND CALLS THE ERROR *
+      *    PRINT METHOD.                                           *
+      *    THE RELEVANT TOTALS FIELDS WILL BE INCREMENTED          *
+      *    APPROPRIATELY.                                          *
+      **************************************************************
+
+           COMPUTE NEW-ENDOWMT-AMT ROUNDED =
+              ALLOC-ENDOWMT-AMT - ENDOWMT-CHG-AMT.
+
+           COMPUTE NEW-COMBINED-ENDOWMT-AMT ROUNDED =
+              TBL-ENDOWMT-AMT(ORCH-NDX) - ENDOWMT-CHG-AMT.
+
+           COMPUTE TOT-ENDOWMT-AMT ROUNDED =
+              ALLOC-ENDOWMT-AMT + TOT-ENDOWMT-AMT.
+
+           IF NEW-COMBINED-ENDOWMT-AMT < TBL-ENDOWMT-USUF-LMT(ORCH-NDX)
+               MOVE 'EXCHANGE OUT NOT PROCESSED' TO OUT-TRAN-TYPE-ERR
+               PERFORM 0750-PRINT-ERROR-ENDOWMENT-LINE
+               COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
+                   ALLOC-ENDOWMT-AMT + TOT-NEW-ENDOWMT-AMT
+               MOVE ALLOC-ENDOWMT-AMT TO NEW-ENDOWMT-AMT
+               MOVE SHARE-AMT TO NEW-SHARE-AMT
+               COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
+                    NEW-SHARE-AMT + TOT-NEW-SHARE-AMT
+           ELSE
+               SUBTRACT ENDOWMT-CHG-AMT FROM TOT-ENDOWMT-CHG-AMT
+               CALL SUBPROGRAM USING NEW-ENDOWMT-AMT
+                                     TBL-FUND-SHR-PRC(FUND-NDX)
+                                     NEW-SHARE-AMT
+               CALL SUBPROGRAM USING ENDOWMT-CHG-AMT
+                                     TBL-FUND-SHR-PRC(FUND-NDX)
+                                     SHARE-CHG-AMT
+               COMPUTE TOT-SHARE-CHG-AMT ROUNDED =
+                    TOT-SHARE-CHG-AMT - SHARE-CHG-AMT
+               COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
+                    NEW-ENDOWMT-AMT + TOT-NEW-ENDOWMT-AMT
+               COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
+                    NEW-SHARE-AMT + TOT-NEW-SHARE-AMT
+               MOVE 'EXCHANGE OUT' TO OUT-TRAN-TYPE
+               MOVE '(' TO NEG-PAREN-OPEN-1
+               MOVE ')' TO NEG-PAREN-CLOSE-1
+               MOVE '(' TO NEG-PAREN-OPEN-2
+               MOVE ')' TO NEG-PAREN-CLOSE-2
+               PERFORM 0700-PRINT-ENDOWMENT-LINE
+               MOVE ' ' TO NEG-PAREN-OPEN-1
+               MOVE ' ' TO NEG-PAREN-CLOSE-1
+               MOVE ' ' TO NEG-PAREN-OPEN-2
+               MOVE ' ' TO NEG-PAREN-CLOSE-2
+               PERFORM 0850-WRITE-AUDIT-RECORD
+               SUBTRACT ENDOWMT-CHG-AMT FROM TBL-ENDOWMT-AMT(ORCH-NDX)
+               ADD 1 TO FACT-TRAN-CTR(FACT-NDX)
+               ADD ENDOWMT-CHG-AMT TO FACT-EXG-AMT(FACT-NDX)
+               MOVE 'Y' TO CKPT-BAL-CHANGED-FLAG
+           END-IF.
+
+       0630-EXIT. EXIT.
+
+       0640-TRANS-OUT-TRANSACTION.
+
+      **************************************************************
+      *    PROCESSES A TRANSFER OUT TRANSACTION REQUEST.           *
+      *    IF THE CHANGE AMOUNT DOES NOT GO BELOW THE USUFRUCTUARY *
+      *    LIMIT FOR THE ORCHESTRA, PROCESS AS NORMAL AND CALL THE *
+      *    REGULAR PRINT METHOD.                                   *
+      *    IF NOT, DOESN'T PERFORM TRANSACTION AND CALLS THE ERROR *
+      *    PRINT METHOD.                                           *
+      *    THE RELEVANT TOTALS FIELDS WILL BE INCREMENTED          *
+      *    APPROPRIATELY.                                          *
+      **************************************************************
+
+           COMPUTE NEW-ENDOWMT-AMT ROUNDED =
+              ALLOC-ENDOWMT-AMT - ENDOWMT-CHG-AMT.
+
+           COMPUTE NEW-COMBINED-ENDOWMT-AMT ROUNDED =
+              TBL-ENDOWMT-AMT(ORCH-NDX) - ENDOWMT-CHG-AMT.
+
+           COMPUTE TOT-ENDOWMT-AMT ROUNDED =
+              ALLOC-ENDOWMT-AMT + TOT-ENDOWMT-AMT.
+
+           IF NEW-COMBINED-ENDOWMT-AMT < TBL-ENDOWMT-USUF-LMT(ORCH-NDX)
+               MOVE 'TRANSFER OUT NOT PROCESSED' TO OUT-TRAN-TYPE-ERR
+               PERFORM 0750-PRINT-ERROR-ENDOWMENT-LINE
+               COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
+                   ALLOC-ENDOWMT-AMT + TOT-NEW-ENDOWMT-AMT
+               MOVE ALLOC-ENDOWMT-AMT TO NEW-ENDOWMT-AMT
+               MOVE SHARE-AMT TO NEW-SHARE-AMT
+               COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
+                    NEW-SHARE-AMT + TOT-NEW-SHARE-AMT
+           ELSE
+               SUBTRACT ENDOWMT-CHG-AMT FROM TOT-ENDOWMT-CHG-AMT
+               COMPUTE NEW-SHARE-AMT ROUNDED =
+                    NEW-ENDOWMT-AMT / TBL-FUND-SHR-PRC(FUND-NDX)
+               CALL SUBPROGRAM USING NEW-ENDOWMT-AMT
+                                     TBL-FUND-SHR-PRC(FUND-NDX)
+                                     NEW-SHARE-AMT
+               CALL SUBPROGRAM USING ENDOWMT-CHG-AMT
+                                     TBL-FUND-SHR-PRC(FUND-NDX)
+                                     SHARE-CHG-AMT
+               COMPUTE TOT-SHARE-CHG-AMT ROUNDED =
+                    TOT-SHARE-CHG-AMT - SHARE-CHG-AMT
+               COMPUTE TOT-NEW-ENDOWMT-AMT ROUNDED =
+                    NEW-ENDOWMT-AMT + TOT-NEW-ENDOWMT-AMT
+               COMPUTE TOT-NEW-SHARE-AMT ROUNDED =
+                    NEW-SHARE-AMT + TOT-NEW-SHARE-AMT
+               MOVE 'TRANSFER OUT' TO OUT-TRAN-TYPE
+               MOVE '(' TO NEG-PAREN-OPEN-1
+               MOVE ')' TO NEG-PAREN-CLOSE-1
+               MOVE '(' TO NEG-PAREN-OPEN-2
+               MOVE ')' TO NEG-PAREN-CLOSE-2
+               PERFORM 0700-PRINT-ENDOWMENT-LINE
+               MOVE ' ' TO NEG-PAREN-OPEN-1
+               MOVE ' ' TO NEG-PAREN-CLOSE-1
+               MOVE ' ' TO NEG-PAREN-OPEN-2
+               MOVE ' ' TO NEG-PAREN-CLOSE-2
+               PERFORM 0850-WRITE-AUDIT-RECORD
+               SUBTRACT ENDOWMT-CHG-AMT FROM TBL-ENDOWMT-AMT(ORCH-NDX)
+               ADD 1 TO FACT-TRAN-CTR(FACT-NDX)
+               ADD ENDOWMT-CHG-AMT TO FACT-TRANS-AMT(FACT-NDX)
+               MOVE 'Y' TO CKPT-BAL-CHANGED-FLAG
+           END-IF.
+
+       0640-EXIT. EXIT.
+
+       0700-PRINT-ENDOWMENT-LINE.
+
+      **************************************************************
+      *    PRINTS THE REPORT LINES FOR A SUCCESSFUL TRANSACTION.   *
+      **************************************************************
+
+           MOVE TBL-ORCH-NME(ORCH-NDX) TO OUT-ORCH-NME.
+
+           MOVE SHARE-AMT TO OUT-SHARE-AMT.
+
+           MOVE SHARE-CHG-AMT TO OUT-SHARE-CHG-AMT.
+
+           MOVE NEW-SHARE-AMT TO OUT-NEW-SHARE-AMT.
+
+           MOVE TBL-ALLOC-FUND-NBR(ORCH-NDX, ALLOC-NDX)
+                                            TO OUT-FUND-NUMBER.
+
+           MOVE TBL-FUND-NME(FUND-NDX) TO OUT-FUND-NAME.
+
+           MOVE ALLOC-ENDOWMT-AMT TO OUT-ENDOWMT-AMT.
+
+           MOVE ENDOWMT-CHG-AMT TO OUT-ENDOWMT-CHG-AMT.
+
+           MOVE NEW-ENDOWMT-AMT TO OUT-NEW-ENDOWMT-AMT.
+
+           MOVE OUTPUT-ENDOWOMT-LINE-1 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 2.
+
+           MOVE OUTPUT-ENDOWMT-LINE-2 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 1.
+
+       0700-EXIT. EXIT.
+
+       0750-PRINT-ERROR-ENDOWMENT-LINE.
+
+      **************************************************************
+      *    PRINTS THE REPORT LINES FOR AN UNCUCCESSFUL TRANSACTION.*
+      **************************************************************
+
+           MOVE TBL-ORCH-NME(ORCH-NDX) TO OUT-ORCH-NME-ERR.
+
+           MOVE SHARE-AMT TO OUT-SHARE-AMT-ERR.
+
+           MOVE SHARE-AMT TO OUT-NEW-SHARE-AMT-ERR.
+
+           MOVE TBL-ALLOC-FUND-NBR(ORCH-NDX, ALLOC-NDX)
+                                            TO OUT-FUND-NUMBER.
+
+           MOVE TBL-FUND-NME(FUND-NDX) TO OUT-FUND-NAME.
+
+           MOVE ALLOC-ENDOWMT-AMT TO OUT-ENDOWMT-AMT.
+
+           MOVE 0 TO OUT-ENDOWMT-CHG-AMT.
+
+           MOVE ALLOC-ENDOWMT-AMT TO OUT-NEW-ENDOWMT-AMT.
+
+           MOVE OUTPUT-ENDOWMT-LINE-1-ERR TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 2.
+
+           MOVE OUTPUT-ENDOWMT-LINE-2 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 1.
+
+       0750-EXIT. EXIT.
+
+       0800-PROCESS-LE-RECORD.
+
+      **************************************************************
+      *    MOVES THE CURRENT ORCHESTRA BEING PROCESSED INTO THE    *
+      *    LOW ENDOWMENT FILE. LE-ENDOWMT-AMT RECORDS THE           *
+      *    ORCHESTRA'S COMBINED BALANCE (TBL-ENDOWMT-AMT), NOT THE  *
+      *    SINGLE ALLOCATION'S SHARE, SINCE THAT COMBINED BALANCE   *
+      *    IS WHAT THE LOW-ENDOWMENT CHECK IN 0510-FUND-FOUND       *
+      *    ACTUALLY TESTED AGAINST THE THRESHOLD.                   *
+      **************************************************************
+
+           MOVE TBL-ORCH-NME(ORCH-NDX) TO LE-ORCH-NME.
+
+           MOVE TBL-ALLOC-FUND-NBR(ORCH-NDX, ALLOC-NDX)
+                                            TO LE-FUND-NBR.
+
+           MOVE TBL-ENDOWMT-AMT(ORCH-NDX) TO LE-ENDOWMT-AMT.
+
+           WRITE LOW-ENDOWMT-RECORD.
+
+       0800-EXIT. EXIT.
+
+       0850-WRITE-AUDIT-RECORD.
+
+      **************************************************************
+      *    WRITES ONE AUDIT TRAIL RECORD FOR A TRANSACTION THAT    *
+      *    HAS JUST POSTED, CAPTURING THE ORCHESTRA'S ENDOWMENT    *
+      *    AND SHARE BALANCES BEFORE AND AFTER THE CHANGE.          *
+      **************************************************************
+
+           MOVE TBL-ORCH-NME(ORCH-NDX)    TO AUD-ORCH-NME.
+           MOVE TBL-FUND-NBR(FUND-NDX)    TO AUD-FUND-NBR.
+           MOVE OUT-TRAN-TYPE              TO AUD-TRAN-TYPE.
+           MOVE ALLOC-ENDOWMT-AMT         TO AUD-ENDOWMT-AMT-BEFORE.
+           MOVE NEW-ENDOWMT-AMT            TO AUD-ENDOWMT-AMT-AFTER.
+           MOVE SHARE-AMT                  TO AUD-SHARE-AMT-BEFORE.
+           MOVE NEW-SHARE-AMT              TO AUD-SHARE-AMT-AFTER.
+           MOVE EFFECTIVE-DATE-FLAT        TO AUD-RUN-DATE.
+           MOVE IN-TRAN-REF-NBR OF TRAN-RECORD TO AUD-TRAN-REF-NBR.
+
+           WRITE AUDIT-RECORD.
+
+       0850-EXIT. EXIT.
+
+       0900-PRINT-TOTALS.
+
+      **************************************************************
+      *    PRINTS THE TOTALS LINES FOR THE REPORT.                 *
+      **************************************************************
+
+           MOVE TRAN-CTR TO OUT-TRAN-CTR.
+
+           MOVE TOT-SHARE-AMT TO OUT-TOT-SHARE-AMT.
+
+           MOVE TOT-SHARE-CHG-AMT TO OUT-TOT-SHARE-CHG-AMT.
+
+           MOVE TOT-NEW-SHARE-AMT TO OUT-TOT-NEW-SHARE-AMT.
+
+           MOVE TOT-ENDOWMT-AMT TO OUT-TOT-ENDOWMT-AMT.
+
+           MOVE TOT-ENDOWMT-CHG-AMT TO OUT-TOT-ENDOWMT-CHG-AMT.
+
+           MOVE TOT-NEW-ENDOWMT-AMT TO OUT-TOT-NEW-ENDOWMT-AMT.
+
+           MOVE ENDOWMT-TTLS-HEADER TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 1.
+
+           MOVE OUTPUT-ENDOWMT-TTLS-LN-1 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 1.
+
+           MOVE OUTPUT-ENDOWMT-TTLS-LN-2 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 1.
+
+       0900-EXIT. EXIT.
+
+       0905-PRINT-CONTROL-TOTALS.
+
+      **************************************************************
+      *    PRINTS A RECONCILIATION LINE COMPARING THE NUMBER OF    *
+      *    TRANFILE RECORDS ACTUALLY READ THIS RUN (REC-CTR) AND   *
+      *    THE NUMBER SUSPECTED DUPLICATES (DUP-CTR) AGAINST THE   *
+      *    EXPECTED COUNT CARRIED IN THE OPTIONAL TRAILER RECORD,  *
+      *    WHEN ONE WAS PRESENT. ALSO PRINTS A WARNING LINE IF THE *
+      *    SUSPECTED-DUPLICATE TABLE FILLED UP DURING THE RUN, SO  *
+      *    A GAP IN DUPLICATE COVERAGE NEVER PASSES SILENTLY.      *
+      **************************************************************
+
+           MOVE REC-CTR TO OUT-CTL-REC-CTR.
+
+           MOVE DUP-CTR TO OUT-CTL-DUP-CTR.
+
+           IF TRAILER-FOUND-FLAG = 'Y'
+              MOVE EXPECTED-TRAN-CTR TO OUT-CTL-EXPECTED-CTR
+              IF REC-CTR - 1 = EXPECTED-TRAN-CTR
+                 MOVE 'RECONCILED' TO OUT-CTL-RECON-STATUS
+              ELSE
+                 MOVE 'OUT OF BALANCE' TO OUT-CTL-RECON-STATUS
+              END-IF
+           ELSE
+              MOVE 0 TO OUT-CTL-EXPECTED-CTR
+              MOVE 'NO TRAILER SUPPLIED' TO OUT-CTL-RECON-STATUS
+           END-IF.
+
+           MOVE OUTPUT-CONTROL-TOTALS-LINE TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 2.
+
+           IF SEEN-TBL-FULL-FLAG = 'Y'
+              MOVE OUTPUT-SEEN-TBL-FULL-LINE TO REPORT-LINE
+              WRITE REPORT-LINE AFTER 1
+           END-IF.
+
+       0905-EXIT. EXIT.
+
+       0920-PRINT-FUND-SUMMARY.
+
+      **************************************************************
+      *    PRINTS A PER-FUND BREAKDOWN OF THIS RUN'S TRANSACTION   *
+      *    COUNTS AND DOLLAR TOTALS BY TRANSACTION TYPE, ONE LINE  *
+      *    PER FUND IN FUNDS-TBL.                                  *
+      **************************************************************
+
+           ADD 1 TO PAGE-CTR.
+
+           MOVE PAGE-CTR TO OUT-PAGE-CTR.
+
+           MOVE 'PER-FUND ACTIVITY SUMMARY' TO HEADER-TITLE.
+
+           MOVE PAGE-HEADER-1 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER PAGE.
+
+           MOVE PAGE-HEADER-2 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 1.
+
+           MOVE FUND-ACT-COL-HDR-1 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 2.
+
+           MOVE FUND-ACT-COL-HDR-2 TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 1.
+
+           PERFORM VARYING FUND-NDX FROM 1 BY 1
+              UNTIL FUND-NDX > TBL-FUND-CTR
+              SET FACT-NDX TO FUND-NDX
+              PERFORM 0925-PRINT-FUND-SUMMARY-LINE
+           END-PERFORM.
+
+       0920-EXIT. EXIT.
+
+       0925-PRINT-FUND-SUMMARY-LINE.
+
+      **************************************************************
+      *    PRINTS ONE FUND'S ACTIVITY SUMMARY LINE.                *
+      **************************************************************
+
+           MOVE TBL-FUND-NBR(FUND-NDX)   TO OUT-FA-FUND-NBR.
+
+           MOVE TBL-FUND-NME(FUND-NDX)   TO OUT-FA-FUND-NME.
+
+           MOVE FACT-TRAN-CTR(FACT-NDX)  TO OUT-FA-TRAN-CTR.
+
+           MOVE FACT-DEP-AMT(FACT-NDX)   TO OUT-FA-DEP-AMT.
+
+           MOVE FACT-WD-AMT(FACT-NDX)    TO OUT-FA-WD-AMT.
+
+           MOVE FACT-REINV-AMT(FACT-NDX) TO OUT-FA-REINV-AMT.
+
+           MOVE FACT-EXG-AMT(FACT-NDX)   TO OUT-FA-EXG-AMT.
+
+           MOVE FACT-TRANS-AMT(FACT-NDX) TO OUT-FA-TRANS-AMT.
+
+           MOVE FUND-ACT-LINE TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 1.
+
+       0925-EXIT. EXIT.
+
+       0950-UPDATE-ORCHESTRAS.
+
+      **************************************************************
+      *    REWRITES ORCHFILE FROM ORCHS-TBL SO THAT EVERY ENDOWMENT*
+      *    AMOUNT CHANGED DURING THIS RUN CARRIES FORWARD INTO      *
+      *    TOMORROW'S RUN, INSTEAD OF BEING HAND-KEYED BACK IN.     *
+      **************************************************************
+
+           MOVE 'UPDORCH' TO SUBPROGRAM.
+
+           CALL SUBPROGRAM USING ORCHS-TBL.
+
+       0950-EXIT. EXIT.
+
+       0960-CLEAR-CHECKPOINT.
+
+      **************************************************************
+      *    A RUN THAT REACHES THIS POINT HAS COMPLETED NORMALLY,   *
+      *    SO ANY CHECKPOINT LEFT BY AN EARLIER, INTERRUPTED RUN   *
+      *    IS NO LONGER NEEDED. OPENING THE FILE FOR OUTPUT AND    *
+      *    IMMEDIATELY CLOSING IT LEAVES IT EMPTY, SO THE NEXT RUN *
+      *    STARTS FRESH INSTEAD OF RESTARTING A FINISHED ONE.      *
+      **************************************************************
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+
+           CLOSE CHECKPOINT-FILE.
+
+       0960-EXIT. EXIT.
+
+       1000-PRINT-LE-RECORDS.
+
+      **************************************************************
+      *    DOES THE FOLLOWING:                                     *
+      *    - PRINTS A PAGE HEADER EVERY 16 LINES.                  *
+      *    - CALCULATES THE SHARE AMOUNT FOR THE CURRENT LOW-      *
+      *      ENDOWMENT RECORD BEING PROCESSED.                     *
+      *    - PRINTS A LOW ENDOWMENT RECORD.                        *
+      **************************************************************
+
+           MOVE 'CALCSHRS' TO SUBPROGRAM.
+
+           IF LINE-CTR = 16
+              ADD 1 TO PAGE-CTR
+              MOVE PAGE-CTR TO OUT-PAGE-CTR
+              MOVE PAGE-HEADER-1 TO REPORT-LINE
+              WRITE REPORT-LINE AFTER PAGE
+              MOVE PAGE-HEADER-2 TO REPORT-LINE
+              WRITE REPORT-LINE AFTER 1
+              MOVE OUTPUT-LE-COL-HDR-1 TO REPORT-LINE
+              WRITE REPORT-LINE AFTER 2
+              MOVE OUTPUT-LE-COL-HDR-2 TO REPORT-LINE
+              WRITE REPORT-LINE AFTER 1
+              MOVE 0 TO LINE-CTR
+           END-IF.
+
+           ADD 1 TO LINE-CTR.
+
+
+           SEARCH ALL TBL-FUND-NTRY
+              WHEN TBL-FUND-NBR(FUND-NDX) = LE-FUND-NBR
+                 PERFORM 1050-GET-LE-FUND-INFO
+           END-SEARCH.
+
+           CALL SUBPROGRAM USING LE-ENDOWMT-AMT
+                                 FUND-SHR-PRC
+                                 SHARE-AMT.
+
+
+           MOVE LE-ORCH-NME TO OUT-LE-ORCH-NME.
+
+           MOVE LE-FUND-NBR TO OUT-LE-FUND-NUM.
+
+           MOVE SHARE-AMT TO OUT-LE-SHARE-AMT.
+
+           MOVE LE-ENDOWMT-AMT TO OUT-LE-ENDOWMT-AMT.
+
+           MOVE OUTPUT-LE-LINE TO REPORT-LINE.
+
+           WRITE REPORT-LINE AFTER 2.
+
+
+           READ LOWEND-FILE
+              AT END MOVE 'Y' TO EOF-FLAG.
+
+       1000-EXIT. EXIT.
+
+       1050-GET-LE-FUND-INFO.
+
+      **************************************************************
+      *    RETRIEVES THE FUND INFORMATION TO THE CURRENT           *
+      *    LOW ENDOWMENT RECORD BEING PROCESSED.                   *
+      **************************************************************
+
+           MOVE TBL-FUND-NME(FUND-NDX) TO OUT-LE-FUND-NME.
+
+           MOVE TBL-FUND-SHR-PRC(FUND-NDX) TO FUND-SHR-PRC.
+
+       1050-EXIT. EXIT.
