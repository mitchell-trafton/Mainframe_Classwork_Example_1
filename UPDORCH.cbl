@@ -0,0 +1,104 @@
+      ***************************************************************
+      *  FUNCTION: REWRITES ORCHFILE FROM THE CALLER'S ORCHS-TBL SO  *
+      *            THAT TOMORROW'S RUN STARTS FROM TODAY'S ENDING    *
+      *            BALANCES. COMPANION MASTER-FILE-UPDATE PASS TO    *
+      *            BLDORCH, WHICH ONLY READS ORCHFILE.               *
+      *                                                               *
+      *  INPUT:    LS-ORCHS-TBL -- IN-MEMORY ORCHESTRA TABLE AS      *
+      *            LEFT BY ENDOWMT5 AFTER TRANSACTION PROCESSING.    *
+      *                                                               *
+      *  OUTPUT:   ORCHFILE -- REWRITTEN, ONE RECORD PER ENTRY IN    *
+      *            THE TABLE, IN TABLE ORDER (ASCENDING ORCH NAME).  *
+      *                                                               *
+      *  ENTRY CONDITIONS: NONE                                      *
+      *                                                               *
+      *  EXIT CONDITIONS: NONE                                       *
+      *                                                               *
+      *  NOTES:    NONE                                               *
+      ***************************************************************
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.   UPDORCH.
+       AUTHOR.       MITCHELL TRAFTON.
+       DATE-WRITTEN. 11/30/2020.
+       DATE-COMPILED.
+
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT ORCH-FILE ASSIGN TO ORCHFILE.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ORCH-FILE
+           RECORDING MODE IS F.
+
+           COPY ORCHREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  SUB-CTR                     PIC 9 BINARY SYNC VALUE 0.
+
+       LINKAGE SECTION.
+
+           COPY ORCHTBL.
+
+
+       PROCEDURE DIVISION USING ORCHS-TBL.
+
+       0000-MAIN.
+
+      ****************************************************************
+      *    REBUILDS ORCHFILE FROM SCRATCH USING THE CURRENT CONTENTS *
+      *    OF ORCHS-TBL, INCLUDING EVERY ENDOWMENT AMOUNT UPDATED    *
+      *    DURING THE RUN JUST COMPLETED.                            *
+      ****************************************************************
+
+           OPEN OUTPUT ORCH-FILE.
+
+           PERFORM VARYING ORCH-NDX FROM 1 BY 1
+              UNTIL ORCH-NDX > TBL-ORCH-CTR
+              PERFORM 0100-WRITE-ORCHESTRA
+           END-PERFORM.
+
+           CLOSE ORCH-FILE.
+
+           GOBACK.
+
+       0000-EXIT. EXIT.
+
+       0100-WRITE-ORCHESTRA.
+
+      **************************************************************
+      *    MOVES ONE ORCHS-TBL ENTRY OUT TO AN ORCHFILE RECORD AND *
+      *    WRITES IT.                                               *
+      **************************************************************
+
+           MOVE TBL-ORCH-NME(ORCH-NDX)      TO OR-ORCH-NME.
+           MOVE TBL-ENDOWMT-AMT(ORCH-NDX)   TO OR-ENDOWMT-AMT.
+           MOVE TBL-ENDOWMT-USUF-LMT(ORCH-NDX)
+                                            TO OR-ENDOWMT-USUF-LMT.
+           MOVE TBL-CAP-GAINS-PCT-FLG(ORCH-NDX)
+                                            TO OR-CAP-GAINS-PCT-FLG.
+           MOVE TBL-ORCH-STATUS(ORCH-NDX)   TO OR-ORCH-STATUS.
+           MOVE TBL-FUND-ALLOC-CTR(ORCH-NDX)
+                                            TO OR-FUND-ALLOC-CTR.
+
+           PERFORM VARYING SUB-CTR FROM 1 BY 1 UNTIL SUB-CTR > 3
+              MOVE TBL-ALLOC-FUND-NBR(ORCH-NDX, SUB-CTR)
+                                TO OR-ALLOC-FUND-NBR(SUB-CTR)
+              MOVE TBL-ALLOC-PCT(ORCH-NDX, SUB-CTR)
+                                TO OR-ALLOC-PCT(SUB-CTR)
+           END-PERFORM.
+
+           WRITE ORCH-RECORD.
+
+       0100-EXIT. EXIT.
